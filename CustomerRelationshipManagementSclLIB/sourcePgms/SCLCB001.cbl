@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SCLCB001.
+       AUTHOR.        R. PAZ - GRUPO ASSI.
+       INSTALLATION.  SCL - CUSTOMER RELATIONSHIP MANAGEMENT.
+       DATE-WRITTEN.  09/02/2026.
+       DATE-COMPILED.
+      *==============================================================*
+      *  MODIFICACIONES                                              *
+      *  109812 26/02/09 RPAZ  CREACION - REPORTE DE EXCEPCION DE    *
+      *                        SECTORISTAS HUERFANOS EN EL MAESTRO   *
+      *                        DE CLIENTES (RETU-CODE '20').         *
+      *  109812 26/02/21 RPAZ  CUENTA Y AVISA POR SEPARADO LAS       *
+      *                        FALLAS DE INFRAESTRUCTURA (RETU-CODE  *
+      *                        '97'/'98'/'99'); ANTES SOLO SE MIRABA *
+      *                        '20' Y UNA CAIDA TOTAL DE DB2 SE      *
+      *                        REPORTABA COMO "CERO EXCEPCIONES".    *
+      *==============================================================*
+      *  PROCESO BATCH NOCTURNO QUE LEE EL MAESTRO DE CLIENTES Y,    *
+      *  PARA CADA CLIENTE, VALIDA SU CODIGO DE SECTORISTA CONTRA LA *
+      *  TABLA DB2 USANDO LA MISMA LOGICA DE SCLCA031 (CALL A        *
+      *  SCLCS031).  LISTA TODO CLIENTE CUYO SECTORISTA NO EXISTA EN *
+      *  LA TABLA Y ACUMULA EL CONTEO DE EXCEPCIONES POR SUCURSAL.   *
+      *==============================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-FILE     ASSIGN TO CLIEMAST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CLIENTE.
+           SELECT REPORTE-FILE     ASSIGN TO SCTARPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-REPORTE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTE-FILE
+           RECORDING MODE IS F.
+           COPY SCLCL001.
+       FD  REPORTE-FILE
+           RECORDING MODE IS F.
+       01  FD-REPORTE-LINEA           PIC X(132).
+       WORKING-STORAGE SECTION.
+       77  WS-PGM-ID                   PIC X(08) VALUE 'SCLCB001'.
+       77  WS-FS-CLIENTE               PIC X(02) VALUE SPACES.
+       77  WS-FS-REPORTE               PIC X(02) VALUE SPACES.
+       77  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+           88  WS-FIN-CLIENTES                 VALUE 'S'.
+       77  WS-CT-LEIDOS                 PIC 9(07) COMP-3 VALUE ZERO.
+       77  WS-CT-EXCEP                  PIC 9(07) COMP-3 VALUE ZERO.
+       77  WS-CT-FALLA-INFRA            PIC 9(07) COMP-3 VALUE ZERO.
+       COPY SCLCA031.
+      *----------------------------------------------------------*
+      *    TABLA DE CONTEO DE EXCEPCIONES POR SUCURSAL            *
+      *----------------------------------------------------------*
+       01  WS-TABLA-SUCURSALES.
+           05  WS-SUCU-CANT             PIC 9(04) COMP-3 VALUE ZERO.
+           05  WS-SUCU-ENTRADA OCCURS 0 TO 500 TIMES
+                   DEPENDING ON WS-SUCU-CANT
+                   INDEXED BY WS-SUCU-IDX.
+               10  WS-SUCU-COD          PIC X(04).
+               10  WS-SUCU-CONTADOR     PIC 9(07) COMP-3.
+       77  WS-SUCU-BUSCADA              PIC 9(01) VALUE ZERO.
+           88  WS-SUCU-ENCONTRADA              VALUE 1.
+       01  WS-LINEA-ENCABEZADO.
+           05  FILLER PIC X(38) VALUE
+               'RECONCILIACION SECTORISTAS - SCLCB001'.
+       01  WS-LINEA-DETALLE.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  DET-NO-CLIENTE      PIC X(10).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  DET-SUCU            PIC X(04).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  DET-CO-SCTA         PIC X(09).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  DET-RETU-CODE       PIC X(02).
+       01  WS-LINEA-RESUMEN.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  RES-SUCU            PIC X(04).
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  RES-TITULO          PIC X(20) VALUE
+               'EXCEPCIONES:'.
+           05  RES-CONTADOR        PIC ZZZZZZ9.
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------*
+      *    0000-MAINLINE                                         *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL THRU 1000-INICIAL-EXIT
+           PERFORM 2000-PROCESAR THRU 2000-PROCESAR-EXIT
+               UNTIL WS-FIN-CLIENTES
+           PERFORM 8000-IMPRIMIR-RESUMEN
+               THRU 8000-IMPRIMIR-RESUMEN-EXIT
+           PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT
+           STOP RUN.
+      *----------------------------------------------------------*
+      *    1000-INICIAL                                          *
+      *----------------------------------------------------------*
+       1000-INICIAL.
+           OPEN INPUT  CLIENTE-FILE
+           IF WS-FS-CLIENTE NOT = '00'
+               DISPLAY WS-PGM-ID ' - ERROR APERTURA CLIEMAST '
+                       WS-FS-CLIENTE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORTE-FILE
+           IF WS-FS-REPORTE NOT = '00'
+               DISPLAY WS-PGM-ID ' - ERROR APERTURA SCTARPT '
+                       WS-FS-REPORTE
+               STOP RUN
+           END-IF
+           MOVE WS-LINEA-ENCABEZADO TO FD-REPORTE-LINEA
+           WRITE FD-REPORTE-LINEA
+           PERFORM 1100-LEER-CLIENTE THRU 1100-LEER-CLIENTE-EXIT.
+       1000-INICIAL-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    1100-LEER-CLIENTE                                     *
+      *----------------------------------------------------------*
+       1100-LEER-CLIENTE.
+           READ CLIENTE-FILE INTO SCLCL001-CLIENTE
+               AT END
+                   MOVE 'S' TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-CT-LEIDOS
+           END-READ.
+       1100-LEER-CLIENTE-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    2000-PROCESAR                                          *
+      *----------------------------------------------------------*
+       2000-PROCESAR.
+           MOVE SPACES                   TO SCLCA031-COMMAREA
+           MOVE SCLCL001-CO-SCTA-CLI     TO SCLCA031-CO-SCTA-I
+           CALL 'SCLCS031' USING SCLCA031-COMMAREA
+           EVALUATE SCLCA031-CO-RETU-O
+               WHEN '20'
+                   ADD 1 TO WS-CT-EXCEP
+                   PERFORM 2100-ESCRIBIR-EXCEPCION
+                       THRU 2100-ESCRIBIR-EXCEPCION-EXIT
+                   PERFORM 2200-ACUMULAR-SUCURSAL
+                       THRU 2200-ACUMULAR-SUCURSAL-EXIT
+               WHEN '97'
+               WHEN '98'
+               WHEN '99'
+                   ADD 1 TO WS-CT-FALLA-INFRA
+                   PERFORM 2300-AVISAR-FALLA-INFRA
+                       THRU 2300-AVISAR-FALLA-INFRA-EXIT
+           END-EVALUATE
+           PERFORM 1100-LEER-CLIENTE THRU 1100-LEER-CLIENTE-EXIT.
+       2000-PROCESAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    2100-ESCRIBIR-EXCEPCION                                *
+      *----------------------------------------------------------*
+       2100-ESCRIBIR-EXCEPCION.
+           MOVE SPACES                TO WS-LINEA-DETALLE
+           MOVE SCLCL001-NO-CLIENTE   TO DET-NO-CLIENTE
+           MOVE SCLCL001-COD-SUCU-CLI TO DET-SUCU
+           MOVE SCLCL001-CO-SCTA-CLI  TO DET-CO-SCTA
+           MOVE SCLCA031-CO-RETU-O    TO DET-RETU-CODE
+           MOVE WS-LINEA-DETALLE      TO FD-REPORTE-LINEA
+           WRITE FD-REPORTE-LINEA.
+       2100-ESCRIBIR-EXCEPCION-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    2300-AVISAR-FALLA-INFRA                                *
+      *    EL CALL A SCLCS031 NO PUDO VALIDAR AL CLIENTE POR UNA  *
+      *    FALLA DE CICS/DB2 (RETU-CODE '97'/'98'/'99'), NO       *
+      *    PORQUE EL SECTORISTA ESTE HUERFANO.  SE AVISA APARTE   *
+      *    PARA QUE UNA CAIDA DE DB2 NO SE CONFUNDA CON "SIN       *
+      *    EXCEPCIONES".                                           *
+      *----------------------------------------------------------*
+       2300-AVISAR-FALLA-INFRA.
+           DISPLAY WS-PGM-ID ' - FALLA INFRAESTRUCTURA RETU-CODE '
+                   SCLCA031-CO-RETU-O ' CLIENTE ' SCLCL001-NO-CLIENTE.
+       2300-AVISAR-FALLA-INFRA-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    2200-ACUMULAR-SUCURSAL                                 *
+      *    BUSCA LA SUCURSAL EN LA TABLA; SI NO EXISTE LA AGREGA.  *
+      *----------------------------------------------------------*
+       2200-ACUMULAR-SUCURSAL.
+           MOVE ZERO TO WS-SUCU-BUSCADA
+           PERFORM 2210-BUSCAR-SUCURSAL
+               THRU 2210-BUSCAR-SUCURSAL-EXIT
+               VARYING WS-SUCU-IDX FROM 1 BY 1
+               UNTIL WS-SUCU-IDX > WS-SUCU-CANT
+                  OR WS-SUCU-ENCONTRADA
+           IF NOT WS-SUCU-ENCONTRADA
+               ADD 1 TO WS-SUCU-CANT
+               SET WS-SUCU-IDX TO WS-SUCU-CANT
+               MOVE SCLCL001-COD-SUCU-CLI
+                   TO WS-SUCU-COD (WS-SUCU-IDX)
+               MOVE 1 TO WS-SUCU-CONTADOR (WS-SUCU-IDX)
+           END-IF.
+       2200-ACUMULAR-SUCURSAL-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    2210-BUSCAR-SUCURSAL                                   *
+      *----------------------------------------------------------*
+       2210-BUSCAR-SUCURSAL.
+           IF WS-SUCU-COD (WS-SUCU-IDX) = SCLCL001-COD-SUCU-CLI
+               SET WS-SUCU-ENCONTRADA TO TRUE
+               ADD 1 TO WS-SUCU-CONTADOR (WS-SUCU-IDX)
+           END-IF.
+       2210-BUSCAR-SUCURSAL-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    8000-IMPRIMIR-RESUMEN                                  *
+      *----------------------------------------------------------*
+       8000-IMPRIMIR-RESUMEN.
+           PERFORM 8100-IMPRIMIR-UNA-SUCURSAL
+               THRU 8100-IMPRIMIR-UNA-SUCURSAL-EXIT
+               VARYING WS-SUCU-IDX FROM 1 BY 1
+               UNTIL WS-SUCU-IDX > WS-SUCU-CANT.
+       8000-IMPRIMIR-RESUMEN-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    8100-IMPRIMIR-UNA-SUCURSAL                              *
+      *----------------------------------------------------------*
+       8100-IMPRIMIR-UNA-SUCURSAL.
+           MOVE SPACES             TO WS-LINEA-RESUMEN
+           MOVE WS-SUCU-COD (WS-SUCU-IDX)      TO RES-SUCU
+           MOVE WS-SUCU-CONTADOR (WS-SUCU-IDX) TO RES-CONTADOR
+           MOVE WS-LINEA-RESUMEN    TO FD-REPORTE-LINEA
+           WRITE FD-REPORTE-LINEA.
+       8100-IMPRIMIR-UNA-SUCURSAL-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    9000-FINALIZAR                                         *
+      *----------------------------------------------------------*
+       9000-FINALIZAR.
+           CLOSE CLIENTE-FILE
+           CLOSE REPORTE-FILE
+           DISPLAY WS-PGM-ID ' - CLIENTES LEIDOS     : ' WS-CT-LEIDOS
+           DISPLAY WS-PGM-ID ' - EXCEPCIONES HALLADAS: ' WS-CT-EXCEP
+           DISPLAY WS-PGM-ID ' - FALLAS DE INFRAEST. : '
+                   WS-CT-FALLA-INFRA.
+       9000-FINALIZAR-EXIT.
+           EXIT.
