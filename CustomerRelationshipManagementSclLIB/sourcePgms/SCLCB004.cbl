@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SCLCB004.
+       AUTHOR.        R. PAZ - GRUPO ASSI.
+       INSTALLATION.  SCL - CUSTOMER RELATIONSHIP MANAGEMENT.
+       DATE-WRITTEN.  13/02/2026.
+       DATE-COMPILED.
+      *==============================================================*
+      *  MODIFICACIONES                                              *
+      *  109812 26/02/13 RPAZ  CREACION - DIRECTORIO MAESTRO DE      *
+      *                        SECTORISTAS ORDENADO POR SUCURSAL Y   *
+      *                        NOMBRE, PARA LOS GERENTES DE SUCURSAL.*
+      *  109812 26/02/21 RPAZ  VERIFICA DR-ERROR DESPUES DE CADA     *
+      *                        FETCH: UN ERROR DURO DE DB2 YA NO     *
+      *                        TERMINA EL JOB COMO SI EL REPORTE     *
+      *                        HUBIERA SALIDO COMPLETO.              *
+      *==============================================================*
+      *  REPORTE BATCH DE CORRIDA MATUTINA PROGRAMADA QUE VUELCA EL  *
+      *  DIRECTORIO COMPLETO DE SECTORISTAS DE LA TABLA DB2, CON     *
+      *  QUIEBRE DE CONTROL POR SUCURSAL (ENCABEZADO NUEVO CADA VEZ  *
+      *  QUE CAMBIA LA SUCURSAL) Y DETALLE DE CODIGO, NOMBRE Y       *
+      *  ESTADO DE CADA SECTORISTA.                                  *
+      *==============================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORTE-FILE     ASSIGN TO SCTDRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-REPORTE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORTE-FILE
+           RECORDING MODE IS F.
+       01  FD-REPORTE-LINEA           PIC X(132).
+       WORKING-STORAGE SECTION.
+       77  WS-PGM-ID                   PIC X(08) VALUE 'SCLCB004'.
+       77  WS-FS-REPORTE               PIC X(02) VALUE SPACES.
+       77  WS-CT-LEIDOS                 PIC 9(07) COMP-3 VALUE ZERO.
+       77  WS-SUCU-ANTERIOR             PIC X(04) VALUE SPACES.
+       77  WS-PRIMERA-VEZ-SW            PIC X(01) VALUE 'S'.
+           88  WS-PRIMERA-VEZ                   VALUE 'S'.
+       COPY SCLDR031.
+       01  WS-LINEA-TITULO.
+           05  FILLER PIC X(40) VALUE
+               'DIRECTORIO DE SECTORISTAS - SCLCB004'.
+       01  WS-LINEA-ENCABEZADO.
+           05  FILLER PIC X(10) VALUE 'SUCURSAL: '.
+           05  ENC-COD-SUCU        PIC X(04).
+       01  WS-LINEA-COLUMNAS.
+           05  FILLER PIC X(15) VALUE '  CODIGO'.
+           05  FILLER PIC X(42) VALUE 'NOMBRE'.
+           05  FILLER PIC X(10) VALUE 'ESTADO'.
+       01  WS-LINEA-DETALLE.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  DET-COD-SCTA-9      PIC X(09).
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  DET-NOM-SCTA        PIC X(40).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  DET-ESTADO          PIC X(10).
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------*
+      *    0000-MAINLINE                                         *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL THRU 1000-INICIAL-EXIT
+           PERFORM 2000-PROCESAR THRU 2000-PROCESAR-EXIT
+               UNTIL SCLDR031-EOF = 'S'
+           PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT
+           STOP RUN.
+      *----------------------------------------------------------*
+      *    1000-INICIAL                                          *
+      *----------------------------------------------------------*
+       1000-INICIAL.
+           OPEN OUTPUT REPORTE-FILE
+           IF WS-FS-REPORTE NOT = '00'
+               DISPLAY WS-PGM-ID ' - ERROR APERTURA SCTDRPT '
+                       WS-FS-REPORTE
+               STOP RUN
+           END-IF
+           MOVE WS-LINEA-TITULO TO FD-REPORTE-LINEA
+           WRITE FD-REPORTE-LINEA
+           MOVE SPACES  TO SCLDR031-INTERFAZ
+           MOVE 'OPEN'  TO SCLDR031-FUNCION
+           CALL 'SCLCS033' USING SCLDR031-INTERFAZ
+           MOVE 'FETCH' TO SCLDR031-FUNCION
+           CALL 'SCLCS033' USING SCLDR031-INTERFAZ
+           IF SCLDR031-ERROR = 'S'
+               PERFORM 9100-ERROR-DB2 THRU 9100-ERROR-DB2-EXIT
+           END-IF.
+       1000-INICIAL-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    2000-PROCESAR                                          *
+      *----------------------------------------------------------*
+       2000-PROCESAR.
+           ADD 1 TO WS-CT-LEIDOS
+           IF SCLDR031-COD-SUCU NOT = WS-SUCU-ANTERIOR
+               OR WS-PRIMERA-VEZ
+               PERFORM 2100-ENCABEZAR-SUCURSAL
+                   THRU 2100-ENCABEZAR-SUCURSAL-EXIT
+           END-IF
+           PERFORM 2200-ESCRIBIR-DETALLE
+               THRU 2200-ESCRIBIR-DETALLE-EXIT
+           MOVE 'FETCH' TO SCLDR031-FUNCION
+           CALL 'SCLCS033' USING SCLDR031-INTERFAZ
+           IF SCLDR031-ERROR = 'S'
+               PERFORM 9100-ERROR-DB2 THRU 9100-ERROR-DB2-EXIT
+           END-IF.
+       2000-PROCESAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    2100-ENCABEZAR-SUCURSAL                                *
+      *----------------------------------------------------------*
+       2100-ENCABEZAR-SUCURSAL.
+           MOVE SPACES              TO FD-REPORTE-LINEA
+           WRITE FD-REPORTE-LINEA
+           MOVE SPACES              TO WS-LINEA-ENCABEZADO
+           MOVE SCLDR031-COD-SUCU   TO ENC-COD-SUCU
+           MOVE WS-LINEA-ENCABEZADO TO FD-REPORTE-LINEA
+           WRITE FD-REPORTE-LINEA
+           MOVE WS-LINEA-COLUMNAS   TO FD-REPORTE-LINEA
+           WRITE FD-REPORTE-LINEA
+           MOVE SCLDR031-COD-SUCU   TO WS-SUCU-ANTERIOR
+           MOVE 'N'                 TO WS-PRIMERA-VEZ-SW.
+       2100-ENCABEZAR-SUCURSAL-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    2200-ESCRIBIR-DETALLE                                  *
+      *----------------------------------------------------------*
+       2200-ESCRIBIR-DETALLE.
+           MOVE SPACES                 TO WS-LINEA-DETALLE
+           MOVE SCLDR031-COD-SCTA-9    TO DET-COD-SCTA-9
+           MOVE SCLDR031-NOM-SCTA      TO DET-NOM-SCTA
+           IF SCLDR031-IND-ESTA-SCTA = 'A'
+               MOVE 'ACTIVO'    TO DET-ESTADO
+           ELSE
+               MOVE 'INACTIVO'  TO DET-ESTADO
+           END-IF
+           MOVE WS-LINEA-DETALLE       TO FD-REPORTE-LINEA
+           WRITE FD-REPORTE-LINEA.
+       2200-ESCRIBIR-DETALLE-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    9000-FINALIZAR                                         *
+      *----------------------------------------------------------*
+       9000-FINALIZAR.
+           MOVE 'CLOSE' TO SCLDR031-FUNCION
+           CALL 'SCLCS033' USING SCLDR031-INTERFAZ
+           CLOSE REPORTE-FILE
+           DISPLAY WS-PGM-ID ' - SECTORISTAS LISTADOS : ' WS-CT-LEIDOS.
+       9000-FINALIZAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    9100-ERROR-DB2                                         *
+      *    ERROR DURO DE DB2 AL RECORRER EL CURSOR DE SCLCS033:   *
+      *    EL REPORTE QUEDA INCOMPLETO, ASI QUE EL JOB NO PUEDE   *
+      *    TERMINAR COMO SI HUBIERA SALIDO BIEN.                   *
+      *----------------------------------------------------------*
+       9100-ERROR-DB2.
+           DISPLAY WS-PGM-ID ' - ABEND, ERROR DB2 EN CURSOR DR031CSR, '
+                   'REPORTE INCOMPLETO (LEIDOS ' WS-CT-LEIDOS ')'
+           CLOSE REPORTE-FILE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+       9100-ERROR-DB2-EXIT.
+           EXIT.
