@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SCLCA031.
+       AUTHOR.        J. MORENO - GRUPO ASSI.
+       INSTALLATION.  SCL - CUSTOMER RELATIONSHIP MANAGEMENT.
+       DATE-WRITTEN.  21/10/2026.
+       DATE-COMPILED.
+      *==============================================================*
+      *  MODIFICACIONES                                              *
+      *  105743 26/10/21 JMCG  CREACION - VALIDA/CONSULTA CODIGO DE  *
+      *                        SECTORISTA.                            *
+      *  109812 26/02/09 RPAZ  LA LOGICA DE ACCESO A DB2 SE MUEVE A  *
+      *                        SCLCS031 PARA PODER REUTILIZARLA      *
+      *                        DESDE PROCESOS BATCH.                  *
+      *  109812 26/02/12 RPAZ  GRABA UN REGISTRO DE AUDITORIA POR    *
+      *                        CADA INVOCACION EN EL ARCHIVO VSAM    *
+      *                        SCLAUDIT (COPY SCLAU031).             *
+      *  109812 26/02/19 RPAZ  EVITA TOCAR EL COMMAREA SI EIBCALEN   *
+      *                        ES CERO (SIN DFHCOMMAREA); VERIFICA   *
+      *                        EL RESP DE LA ESCRITURA DE AUDITORIA. *
+      *  109812 26/02/20 RPAZ  AGREGA EIBTASKN A LA CLAVE DE         *
+      *                        SCLAU031 PARA EVITAR COLISIONES DE    *
+      *                        CLAVE ENTRE INVOCACIONES DE LA MISMA  *
+      *                        TERMINAL DENTRO DEL MISMO SEGUNDO.    *
+      *  109812 26/02/21 RPAZ  ACORTA EL MENSAJE DE LONGITUD DE      *
+      *                        COMMAREA INVALIDA, QUE SUPERABA LOS   *
+      *                        20 BYTES DE DE-ERROR-O Y SE TRUNCABA. *
+      *==============================================================*
+      *  TRANSACCION CICS QUE RECIBE EL COMMAREA SCLCA031 Y VALIDA/  *
+      *  CONSULTA UN CODIGO DE SECTORISTA CONTRA LA TABLA DB2.       *
+      *==============================================================*
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-PGM-ID                   PIC X(08) VALUE 'SCLCA031'.
+       77  WS-COMMAREA-LEN             PIC S9(04) COMP VALUE +120.
+       77  WS-RESP                     PIC S9(08) COMP VALUE ZERO.
+       COPY SCLAU031.
+       LINKAGE SECTION.
+           COPY SCLCA031 REPLACING SCLCA031-COMMAREA BY DFHCOMMAREA.
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------*
+      *    0000-MAINLINE                                         *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           IF EIBCALEN = 0
+               PERFORM 8100-GRABAR-AUDITORIA-SIN-COMMAREA
+                   THRU 8100-GRABAR-AUDITORIA-SIN-COMMAREA-EXIT
+           ELSE
+               IF EIBCALEN NOT = WS-COMMAREA-LEN
+                   MOVE '97'         TO SCLCA031-CO-RETU-O
+                   MOVE 'COMMAREA INVALIDA'
+                                      TO SCLCA031-DE-ERROR-O
+               ELSE
+                   CALL 'SCLCS031' USING DFHCOMMAREA
+               END-IF
+               PERFORM 8000-GRABAR-AUDITORIA
+                   THRU 8000-GRABAR-AUDITORIA-EXIT
+           END-IF
+           EXEC CICS RETURN
+           END-EXEC
+           GOBACK.
+      *----------------------------------------------------------*
+      *    8000-GRABAR-AUDITORIA                                  *
+      *    DEJA CONSTANCIA DE TODA INVOCACION DE LA TRANSACCION,  *
+      *    TANTO SI LA VALIDACION SALIO BIEN COMO SI FALLO.        *
+      *----------------------------------------------------------*
+       8000-GRABAR-AUDITORIA.
+           MOVE SPACES              TO SCLAU031-REGISTRO
+           MOVE EIBDATE              TO SCLAU031-FECHA
+           MOVE EIBTIME              TO SCLAU031-HORA
+           MOVE EIBTRMID             TO SCLAU031-TERM-ID
+           MOVE EIBTASKN             TO SCLAU031-TASK-NO
+           MOVE EIBUSERID            TO SCLAU031-USER-ID
+           MOVE SCLCA031-CO-SCTA-I   TO SCLAU031-CO-SCTA-I
+           MOVE SCLCA031-CO-RETU-O   TO SCLAU031-CO-RETU-O
+           EXEC CICS WRITE
+               FILE('SCLAUDIT')
+               FROM(SCLAU031-REGISTRO)
+               RIDFLD(SCLAU031-CLAVE)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               DISPLAY WS-PGM-ID ' - ERROR GRABANDO SCLAUDIT, RESP='
+                       WS-RESP
+           END-IF.
+       8000-GRABAR-AUDITORIA-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    8100-GRABAR-AUDITORIA-SIN-COMMAREA                     *
+      *    EIBCALEN = 0: NO HAY DFHCOMMAREA ADDRESSABLE, ASI QUE  *
+      *    NO SE TOCA NINGUN CAMPO DEL COMMAREA, NI PARA LEER NI  *
+      *    PARA DEVOLVER EL RETU-CODE.                             *
+      *----------------------------------------------------------*
+       8100-GRABAR-AUDITORIA-SIN-COMMAREA.
+           MOVE SPACES              TO SCLAU031-REGISTRO
+           MOVE EIBDATE              TO SCLAU031-FECHA
+           MOVE EIBTIME              TO SCLAU031-HORA
+           MOVE EIBTRMID             TO SCLAU031-TERM-ID
+           MOVE EIBTASKN             TO SCLAU031-TASK-NO
+           MOVE EIBUSERID            TO SCLAU031-USER-ID
+           MOVE SPACES               TO SCLAU031-CO-SCTA-I
+           MOVE '97'                 TO SCLAU031-CO-RETU-O
+           EXEC CICS WRITE
+               FILE('SCLAUDIT')
+               FROM(SCLAU031-REGISTRO)
+               RIDFLD(SCLAU031-CLAVE)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               DISPLAY WS-PGM-ID ' - ERROR GRABANDO SCLAUDIT, RESP='
+                       WS-RESP
+           END-IF.
+       8100-GRABAR-AUDITORIA-SIN-COMMAREA-EXIT.
+           EXIT.
