@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SCLCA032.
+       AUTHOR.        R. PAZ - GRUPO ASSI.
+       INSTALLATION.  SCL - CUSTOMER RELATIONSHIP MANAGEMENT.
+       DATE-WRITTEN.  18/02/2026.
+       DATE-COMPILED.
+      *==============================================================*
+      *  MODIFICACIONES                                              *
+      *  109812 26/02/18 RPAZ  CREACION - ALTA/CAMBIO/BAJA DEL       *
+      *                        CODIGO DE SECTORISTA, CON VALIDACION  *
+      *                        DE AUTORIZACION Y AUDITORIA.          *
+      *  109812 26/02/19 RPAZ  EVITA TOCAR EL COMMAREA SI EIBCALEN   *
+      *                        ES CERO (SIN DFHCOMMAREA); VERIFICA   *
+      *                        EL RESP DE LA ESCRITURA DE AUDITORIA. *
+      *  109812 26/02/20 RPAZ  AGREGA EIBTASKN A LA CLAVE DE         *
+      *                        SCLAU032 PARA EVITAR COLISIONES DE    *
+      *                        CLAVE ENTRE INVOCACIONES DE LA MISMA  *
+      *                        TERMINAL DENTRO DEL MISMO SEGUNDO.    *
+      *  109812 26/02/21 RPAZ  ACORTA EL MENSAJE DE LONGITUD DE      *
+      *                        COMMAREA INVALIDA PARA SER CONSISTENTE*
+      *                        CON SCLCA031 (MISMO TEXTO).           *
+      *==============================================================*
+      *  TRANSACCION CICS QUE RECIBE EL COMMAREA SCLMT031 Y DA DE    *
+      *  ALTA, CAMBIA O DA DE BAJA UN CODIGO DE SECTORISTA CONTRA LA *
+      *  TABLA DB2, PREVIA VALIDACION DE AUTORIZACION DEL USUARIO    *
+      *  SOLICITANTE.  SIGUE EL MISMO PATRON QUE SCLCA031: LA LOGICA *
+      *  DE ACCESO A DB2 VIVE EN UN MODULO CALLED (SCLCS034) PARA    *
+      *  QUE PUEDA SER REUTILIZADA DESDE BATCH EL DIA DE MANANA.     *
+      *==============================================================*
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-PGM-ID                   PIC X(08) VALUE 'SCLCA032'.
+       77  WS-COMMAREA-LEN             PIC S9(04) COMP VALUE +120.
+       77  WS-RESP                     PIC S9(08) COMP VALUE ZERO.
+       COPY SCLAU032.
+       LINKAGE SECTION.
+           COPY SCLMT031 REPLACING SCLMT031-COMMAREA BY DFHCOMMAREA.
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------*
+      *    0000-MAINLINE                                         *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           IF EIBCALEN = 0
+               PERFORM 8100-GRABAR-AUDITORIA-SIN-COMMAREA
+                   THRU 8100-GRABAR-AUDITORIA-SIN-COMMAREA-EXIT
+           ELSE
+               IF EIBCALEN NOT = WS-COMMAREA-LEN
+                   MOVE '97'         TO SCLMT031-CO-RETU-O
+                   MOVE 'COMMAREA INVALIDA'
+                                      TO SCLMT031-DE-ERROR-O
+               ELSE
+                   CALL 'SCLCS034' USING DFHCOMMAREA
+               END-IF
+               PERFORM 8000-GRABAR-AUDITORIA
+                   THRU 8000-GRABAR-AUDITORIA-EXIT
+           END-IF
+           EXEC CICS RETURN
+           END-EXEC
+           GOBACK.
+      *----------------------------------------------------------*
+      *    8000-GRABAR-AUDITORIA                                  *
+      *    DEJA CONSTANCIA DE TODA INVOCACION DE LA TRANSACCION,  *
+      *    TANTO SI EL MANTENIMIENTO SALIO BIEN COMO SI FALLO.     *
+      *----------------------------------------------------------*
+       8000-GRABAR-AUDITORIA.
+           MOVE SPACES                TO SCLAU032-REGISTRO
+           MOVE EIBDATE                TO SCLAU032-FECHA
+           MOVE EIBTIME                TO SCLAU032-HORA
+           MOVE EIBTRMID               TO SCLAU032-TERM-ID
+           MOVE EIBTASKN               TO SCLAU032-TASK-NO
+           MOVE EIBUSERID              TO SCLAU032-USER-ID
+           MOVE SCLMT031-CO-USUARIO-I  TO SCLAU032-CO-USUARIO-I
+           MOVE SCLMT031-FUNCION-I     TO SCLAU032-FUNCION-I
+           MOVE SCLMT031-CO-SCTA-I     TO SCLAU032-CO-SCTA-I
+           MOVE SCLMT031-CO-RETU-O     TO SCLAU032-CO-RETU-O
+           EXEC CICS WRITE
+               FILE('SCLAUDIT2')
+               FROM(SCLAU032-REGISTRO)
+               RIDFLD(SCLAU032-CLAVE)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               DISPLAY WS-PGM-ID ' - ERROR GRABANDO SCLAUDIT2, RESP='
+                       WS-RESP
+           END-IF.
+       8000-GRABAR-AUDITORIA-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    8100-GRABAR-AUDITORIA-SIN-COMMAREA                     *
+      *    EIBCALEN = 0: NO HAY DFHCOMMAREA ADDRESSABLE, ASI QUE  *
+      *    NO SE TOCA NINGUN CAMPO DEL COMMAREA, NI PARA LEER NI  *
+      *    PARA DEVOLVER EL RETU-CODE.                             *
+      *----------------------------------------------------------*
+       8100-GRABAR-AUDITORIA-SIN-COMMAREA.
+           MOVE SPACES                TO SCLAU032-REGISTRO
+           MOVE EIBDATE                TO SCLAU032-FECHA
+           MOVE EIBTIME                TO SCLAU032-HORA
+           MOVE EIBTRMID               TO SCLAU032-TERM-ID
+           MOVE EIBTASKN               TO SCLAU032-TASK-NO
+           MOVE EIBUSERID              TO SCLAU032-USER-ID
+           MOVE SPACES                 TO SCLAU032-CO-USUARIO-I
+           MOVE SPACES                 TO SCLAU032-FUNCION-I
+           MOVE SPACES                 TO SCLAU032-CO-SCTA-I
+           MOVE '97'                   TO SCLAU032-CO-RETU-O
+           EXEC CICS WRITE
+               FILE('SCLAUDIT2')
+               FROM(SCLAU032-REGISTRO)
+               RIDFLD(SCLAU032-CLAVE)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               DISPLAY WS-PGM-ID ' - ERROR GRABANDO SCLAUDIT2, RESP='
+                       WS-RESP
+           END-IF.
+       8100-GRABAR-AUDITORIA-SIN-COMMAREA-EXIT.
+           EXIT.
