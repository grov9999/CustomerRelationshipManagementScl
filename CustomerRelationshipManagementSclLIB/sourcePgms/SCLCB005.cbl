@@ -0,0 +1,309 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SCLCB005.
+       AUTHOR.        R. PAZ - GRUPO ASSI.
+       INSTALLATION.  SCL - CUSTOMER RELATIONSHIP MANAGEMENT.
+       DATE-WRITTEN.  17/02/2026.
+       DATE-COMPILED.
+      *==============================================================*
+      *  MODIFICACIONES                                              *
+      *  109812 26/02/17 RPAZ  CREACION - CARGA NOCTURNA DE LA TABLA *
+      *                        SECTORISTA DESDE EL ARCHIVO DE RRHH/  *
+      *                        TERRITORIOS, CON CHECKPOINT/RESTART.  *
+      *  109812 26/02/19 RPAZ  2910-GRABAR-CHECKPOINT AHORA ABRE     *
+      *                        I-O Y HACE REWRITE/WRITE DEL UNICO    *
+      *                        REGISTRO EN VEZ DE OPEN OUTPUT, QUE   *
+      *                        BAJO EL DISP=MOD DEL JCL AGREGABA UN  *
+      *                        REGISTRO NUEVO EN CADA CHECKPOINT.    *
+      *  109812 26/02/20 RPAZ  CORRIGE 2100-APLICAR-REGISTRO: UN     *
+      *                        UPDATE BUSCADO QUE NO AFECTA FILAS    *
+      *                        DEVUELVE SQLCODE 0 (NO 100), CON LA   *
+      *                        CANTIDAD DE FILAS EN SQLERRD(3). SE   *
+      *                        DETECTA "NO EXISTE" CON SQLERRD(3) = 0*
+      *                        EN VEZ DE ESPERAR SQLCODE 100, QUE    *
+      *                        NUNCA OCURRE EN UN UPDATE BUSCADO.    *
+      *==============================================================*
+      *  PROCESO BATCH NOCTURNO QUE ACTUALIZA SCT.SECTORISTA A PARTIR*
+      *  DEL ARCHIVO SECUENCIAL SCTFEED (RRHH/TERRITORIOS).  POR     *
+      *  CADA REGISTRO INTENTA UN UPDATE; SI NO AFECTA NINGUNA FILA  *
+      *  (SQLERRD(3) = 0) LO INSERTA.  HACE COMMIT Y GRABA UN        *
+      *  CHECKPOINT CADA WS-CT-INTERVALO-COMMIT REGISTROS PARA QUE,  *
+      *  SI EL JOB ABENDA, UN RESTART PUEDA RETOMAR DESDE EL ULTIMO  *
+      *  PUNTO CONFIRMADO EN LUGAR DE VOLVER A PROCESAR TODO EL      *
+      *  ARCHIVO.                                                    *
+      *--------------------------------------------------------------*
+      *  CHECKPOINT : SCTCKPT - UN SOLO REGISTRO CON LA CANTIDAD DE  *
+      *               REGISTROS DE SCTFEED YA CONFIRMADOS.  AL       *
+      *               INICIAR, SI EL CHECKPOINT EXISTE Y ES MAYOR A  *
+      *               CERO, SE SALTEAN ESA CANTIDAD DE REGISTROS DE  *
+      *               SCTFEED ANTES DE SEGUIR PROCESANDO (RESTART).  *
+      *               AL TERMINAR SIN ERRORES SE REPONE EN CERO PARA *
+      *               QUE LA PROXIMA CORRIDA (CON UN SCTFEED NUEVO)  *
+      *               EMPIECE DESDE EL PRINCIPIO.                    *
+      *==============================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEED-FILE        ASSIGN TO SCTFEED
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-FEED.
+           SELECT CKPT-FILE        ASSIGN TO SCTCKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CKPT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FEED-FILE
+           RECORDING MODE IS F.
+           COPY SCLTB031.
+       FD  CKPT-FILE
+           RECORDING MODE IS F.
+       01  CKPT-REGISTRO.
+           05  CKPT-CONTADOR              PIC 9(09).
+           05  FILLER                     PIC X(71).
+       WORKING-STORAGE SECTION.
+       77  WS-PGM-ID                   PIC X(08) VALUE 'SCLCB005'.
+       77  WS-FS-FEED                   PIC X(02) VALUE SPACES.
+       77  WS-FS-CKPT                   PIC X(02) VALUE SPACES.
+       77  WS-EOF-SW                    PIC X(01) VALUE 'N'.
+           88  WS-FIN-FEED                      VALUE 'S'.
+       77  WS-SW-REINICIO               PIC X(01) VALUE 'N'.
+           88  WS-ES-REINICIO                   VALUE 'S'.
+       77  WS-CT-INTERVALO-COMMIT       PIC 9(05) COMP VALUE 100.
+       77  WS-CT-DESDE-ULTIMO-CKPT      PIC 9(05) COMP VALUE ZERO.
+       77  WS-CT-DESDE-CHECKPOINT       PIC 9(09) COMP-3 VALUE ZERO.
+       77  WS-CT-SALTADOS               PIC 9(09) COMP-3 VALUE ZERO.
+       77  WS-CT-LEIDOS                  PIC 9(09) COMP-3 VALUE ZERO.
+       77  WS-CT-TOTAL-PROCESADO         PIC 9(09) COMP-3 VALUE ZERO.
+       77  WS-CT-ACTUALIZADOS            PIC 9(09) COMP-3 VALUE ZERO.
+       77  WS-CT-INSERTADOS              PIC 9(09) COMP-3 VALUE ZERO.
+       01  WS-SQLCODE                   PIC S9(09) COMP-3 VALUE ZERO.
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------*
+      *    0000-MAINLINE                                         *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL THRU 1000-INICIAL-EXIT
+           PERFORM 2000-PROCESAR THRU 2000-PROCESAR-EXIT
+               UNTIL WS-FIN-FEED
+           PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT
+           STOP RUN.
+      *----------------------------------------------------------*
+      *    1000-INICIAL                                          *
+      *----------------------------------------------------------*
+       1000-INICIAL.
+           PERFORM 1100-LEER-CHECKPOINT THRU 1100-LEER-CHECKPOINT-EXIT
+           OPEN INPUT FEED-FILE
+           IF WS-FS-FEED NOT = '00'
+               DISPLAY WS-PGM-ID ' - ERROR APERTURA SCTFEED '
+                       WS-FS-FEED
+               STOP RUN
+           END-IF
+           IF WS-ES-REINICIO
+               DISPLAY WS-PGM-ID ' - RESTART, SALTEANDO '
+                       WS-CT-DESDE-CHECKPOINT ' REGISTROS YA '
+                       'CONFIRMADOS'
+               PERFORM 1200-SALTAR-PROCESADOS
+                   THRU 1200-SALTAR-PROCESADOS-EXIT
+           END-IF
+           PERFORM 1300-LEER-FEED THRU 1300-LEER-FEED-EXIT.
+       1000-INICIAL-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    1100-LEER-CHECKPOINT                                  *
+      *----------------------------------------------------------*
+       1100-LEER-CHECKPOINT.
+           OPEN INPUT CKPT-FILE
+           IF WS-FS-CKPT = '00'
+               READ CKPT-FILE
+                   AT END
+                       MOVE ZERO TO WS-CT-DESDE-CHECKPOINT
+                   NOT AT END
+                       MOVE CKPT-CONTADOR TO WS-CT-DESDE-CHECKPOINT
+                       IF WS-CT-DESDE-CHECKPOINT > ZERO
+                           MOVE 'S' TO WS-SW-REINICIO
+                       END-IF
+               END-READ
+               CLOSE CKPT-FILE
+           ELSE
+               MOVE ZERO TO WS-CT-DESDE-CHECKPOINT
+           END-IF.
+       1100-LEER-CHECKPOINT-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    1200-SALTAR-PROCESADOS                                *
+      *    DESCARTA LOS REGISTROS YA CONFIRMADOS EN UNA CORRIDA   *
+      *    ANTERIOR ANTES DE REANUDAR EL PROCESO NORMAL.          *
+      *----------------------------------------------------------*
+       1200-SALTAR-PROCESADOS.
+           MOVE ZERO TO WS-CT-SALTADOS
+           PERFORM 1210-SALTAR-UNO THRU 1210-SALTAR-UNO-EXIT
+               UNTIL WS-CT-SALTADOS >= WS-CT-DESDE-CHECKPOINT
+                  OR WS-FIN-FEED.
+       1200-SALTAR-PROCESADOS-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    1210-SALTAR-UNO                                       *
+      *----------------------------------------------------------*
+       1210-SALTAR-UNO.
+           READ FEED-FILE
+               AT END
+                   MOVE 'S' TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-CT-SALTADOS
+           END-READ.
+       1210-SALTAR-UNO-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    1300-LEER-FEED                                        *
+      *----------------------------------------------------------*
+       1300-LEER-FEED.
+           READ FEED-FILE
+               AT END
+                   MOVE 'S' TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-CT-LEIDOS
+           END-READ.
+       1300-LEER-FEED-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    2000-PROCESAR                                          *
+      *----------------------------------------------------------*
+       2000-PROCESAR.
+           PERFORM 2100-APLICAR-REGISTRO THRU 2100-APLICAR-REGISTRO-EXIT
+           ADD 1 TO WS-CT-DESDE-ULTIMO-CKPT
+           IF WS-CT-DESDE-ULTIMO-CKPT >= WS-CT-INTERVALO-COMMIT
+               PERFORM 2900-CHECKPOINT THRU 2900-CHECKPOINT-EXIT
+           END-IF
+           PERFORM 1300-LEER-FEED THRU 1300-LEER-FEED-EXIT.
+       2000-PROCESAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    2100-APLICAR-REGISTRO                                  *
+      *----------------------------------------------------------*
+       2100-APLICAR-REGISTRO.
+           EXEC SQL
+               UPDATE SCT.SECTORISTA
+                  SET NOM_SCTA       = :SCLTB031-NOM-SCTA,
+                      COD_SUCU       = :SCLTB031-COD-SUCU,
+                      IND_ESTA_SCTA  = :SCLTB031-IND-ESTA-SCTA,
+                      COD_SCTA_SUPV  = :SCLTB031-COD-SCTA-SUPV,
+                      COD_SCTA_5     = :SCLTB031-COD-SCTA-5
+                WHERE COD_SCTA_9 = :SCLTB031-COD-SCTA-9
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN 0
+                   IF SQLERRD (3) = 0
+                       PERFORM 2200-INSERTAR-REGISTRO
+                           THRU 2200-INSERTAR-REGISTRO-EXIT
+                   ELSE
+                       ADD 1 TO WS-CT-ACTUALIZADOS
+                   END-IF
+               WHEN OTHER
+                   PERFORM 9100-ERROR-DB2 THRU 9100-ERROR-DB2-EXIT
+           END-EVALUATE.
+       2100-APLICAR-REGISTRO-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    2200-INSERTAR-REGISTRO                                 *
+      *----------------------------------------------------------*
+       2200-INSERTAR-REGISTRO.
+           EXEC SQL
+               INSERT INTO SCT.SECTORISTA
+                   (COD_SCTA_9, COD_SCTA_5, NOM_SCTA, COD_SUCU,
+                    IND_ESTA_SCTA, COD_SCTA_SUPV)
+               VALUES
+                   (:SCLTB031-COD-SCTA-9, :SCLTB031-COD-SCTA-5,
+                    :SCLTB031-NOM-SCTA, :SCLTB031-COD-SUCU,
+                    :SCLTB031-IND-ESTA-SCTA,
+                    :SCLTB031-COD-SCTA-SUPV)
+           END-EXEC
+           IF SQLCODE = 0
+               ADD 1 TO WS-CT-INSERTADOS
+           ELSE
+               PERFORM 9100-ERROR-DB2 THRU 9100-ERROR-DB2-EXIT
+           END-IF.
+       2200-INSERTAR-REGISTRO-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    2900-CHECKPOINT                                        *
+      *    CONFIRMA LA UNIDAD DE TRABAJO Y GRABA EL PUNTO DE       *
+      *    REINICIO EN SCTCKPT.                                    *
+      *----------------------------------------------------------*
+       2900-CHECKPOINT.
+           EXEC SQL
+               COMMIT
+           END-EXEC
+           MOVE ZERO TO WS-CT-DESDE-ULTIMO-CKPT
+           ADD WS-CT-DESDE-CHECKPOINT WS-CT-LEIDOS
+               GIVING WS-CT-TOTAL-PROCESADO
+           PERFORM 2910-GRABAR-CHECKPOINT
+               THRU 2910-GRABAR-CHECKPOINT-EXIT
+           DISPLAY WS-PGM-ID ' - CHECKPOINT EN ' WS-CT-TOTAL-PROCESADO
+                   ' REGISTROS'.
+       2900-CHECKPOINT-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    2910-GRABAR-CHECKPOINT                                 *
+      *    SCTCKPT ESTA ABIERTO DISP=MOD EN EL JCL PARA QUE EL    *
+      *    DATASET SOBREVIVA ENTRE CORRIDAS; POR ESO AQUI SE ABRE *
+      *    I-O Y SE LEE EL UNICO REGISTRO ANTES DE GRABAR (REWRITE*
+      *    SI YA EXISTIA, WRITE SI EL ARCHIVO ESTABA VACIO) EN    *
+      *    LUGAR DE OPEN OUTPUT, QUE BAJO DISP=MOD AGREGARIA UN   *
+      *    REGISTRO NUEVO EN CADA CHECKPOINT EN VEZ DE REEMPLAZAR *
+      *    EL UNICO REGISTRO VALIDO.                              *
+      *----------------------------------------------------------*
+       2910-GRABAR-CHECKPOINT.
+           OPEN I-O CKPT-FILE
+           READ CKPT-FILE
+               AT END
+                   MOVE SPACES                TO CKPT-REGISTRO
+                   MOVE WS-CT-TOTAL-PROCESADO TO CKPT-CONTADOR
+                   WRITE CKPT-REGISTRO
+               NOT AT END
+                   MOVE SPACES                TO CKPT-REGISTRO
+                   MOVE WS-CT-TOTAL-PROCESADO TO CKPT-CONTADOR
+                   REWRITE CKPT-REGISTRO
+           END-READ
+           CLOSE CKPT-FILE.
+       2910-GRABAR-CHECKPOINT-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    9000-FINALIZAR                                         *
+      *    COMMIT/CHECKPOINT FINAL; SI NO HUBO ERRORES SE REPONE  *
+      *    EL CHECKPOINT EN CERO PARA QUE LA PROXIMA CORRIDA      *
+      *    EMPIECE DESDE EL PRINCIPIO DE UN SCTFEED NUEVO.         *
+      *----------------------------------------------------------*
+       9000-FINALIZAR.
+           EXEC SQL
+               COMMIT
+           END-EXEC
+           MOVE ZERO TO WS-CT-TOTAL-PROCESADO
+           PERFORM 2910-GRABAR-CHECKPOINT
+               THRU 2910-GRABAR-CHECKPOINT-EXIT
+           CLOSE FEED-FILE
+           DISPLAY WS-PGM-ID ' - REGISTROS LEIDOS     : ' WS-CT-LEIDOS
+           DISPLAY WS-PGM-ID ' - ACTUALIZADOS          : '
+                   WS-CT-ACTUALIZADOS
+           DISPLAY WS-PGM-ID ' - INSERTADOS            : '
+                   WS-CT-INSERTADOS.
+       9000-FINALIZAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    9100-ERROR-DB2                                         *
+      *    ERROR DURO DE DB2: SE DEJA EL ULTIMO CHECKPOINT GRABADO*
+      *    INTACTO (NO SE REPONE EN CERO) PARA QUE UN RESTART DEL *
+      *    JOB RETOME DESDE ESE PUNTO.                             *
+      *----------------------------------------------------------*
+       9100-ERROR-DB2.
+           MOVE SQLCODE     TO WS-SQLCODE
+           DISPLAY WS-PGM-ID ' - ERROR DB2 SQLCODE ' WS-SQLCODE
+                   ' EN SECTORISTA ' SCLTB031-COD-SCTA-9
+           DISPLAY WS-PGM-ID ' - ABEND, ULTIMO CHECKPOINT CONFIRMADO '
+                   'EN ' WS-CT-DESDE-CHECKPOINT
+           CLOSE FEED-FILE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+       9100-ERROR-DB2-EXIT.
+           EXIT.
