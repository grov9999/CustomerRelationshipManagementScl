@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SCLCS033.
+       AUTHOR.        R. PAZ - GRUPO ASSI.
+       INSTALLATION.  SCL - CUSTOMER RELATIONSHIP MANAGEMENT.
+       DATE-WRITTEN.  13/02/2026.
+       DATE-COMPILED.
+      *==============================================================*
+      *  MODIFICACIONES                                              *
+      *  109812 26/02/13 RPAZ  CREACION - CURSOR SOBRE TABLA DB2     *
+      *                        SECTORISTA, ORDENADO POR SUCURSAL Y   *
+      *                        NOMBRE, PARA EL DIRECTORIO MAESTRO.   *
+      *  109812 26/02/21 RPAZ  2000-TRAER YA NO CONFUNDE UN ERROR     *
+      *                        DURO DE DB2 CON FIN DE CURSOR: AHORA   *
+      *                        CLASIFICA EL SQLCODE Y PRENDE          *
+      *                        DR-ERROR PARA QUE EL LLAMADOR NO       *
+      *                        REPORTE LA CORRIDA COMO COMPLETA.      *
+      *==============================================================*
+      *  EXPONE UN CURSOR DE SOLO LECTURA SOBRE TODA FILA DE         *
+      *  SCT.SECTORISTA QUE YA TENGA CODIGO DE 9 DIGITOS ASIGNADO     *
+      *  (SE EXCLUYEN LAS FILAS LEGADAS DE 5 DIGITOS SIN MIGRAR),     *
+      *  ORDENADO POR COD-SUCU Y LUEGO POR NOM-SCTA.                  *
+      *==============================================================*
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-PGM-ID                   PIC X(08) VALUE 'SCLCS033'.
+       01  WS-SQLCODE                   PIC S9(09) COMP-3 VALUE ZERO.
+       COPY SCLTB031.
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+       LINKAGE SECTION.
+       COPY SCLDR031.
+       PROCEDURE DIVISION USING SCLDR031-INTERFAZ.
+      *----------------------------------------------------------*
+      *    0000-MAINLINE                                         *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           EVALUATE SCLDR031-FUNCION
+               WHEN 'OPEN'
+                   PERFORM 1000-ABRIR THRU 1000-ABRIR-EXIT
+               WHEN 'FETCH'
+                   PERFORM 2000-TRAER THRU 2000-TRAER-EXIT
+               WHEN 'CLOSE'
+                   PERFORM 3000-CERRAR THRU 3000-CERRAR-EXIT
+           END-EVALUATE
+           GOBACK.
+      *----------------------------------------------------------*
+      *    1000-ABRIR                                            *
+      *----------------------------------------------------------*
+       1000-ABRIR.
+           MOVE SPACES TO SCLDR031-EOF
+           MOVE SPACES TO SCLDR031-ERROR
+           EXEC SQL
+               DECLARE DR031CSR CURSOR FOR
+                   SELECT COD_SCTA_9, NOM_SCTA, COD_SUCU,
+                          IND_ESTA_SCTA
+                     FROM SCT.SECTORISTA
+                    WHERE COD_SCTA_9 <> ' '
+                    ORDER BY COD_SUCU, NOM_SCTA
+           END-EXEC
+           EXEC SQL
+               OPEN DR031CSR
+           END-EXEC.
+       1000-ABRIR-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    2000-TRAER                                            *
+      *----------------------------------------------------------*
+       2000-TRAER.
+           EXEC SQL
+               FETCH DR031CSR
+                INTO :SCLTB031-COD-SCTA-9, :SCLTB031-NOM-SCTA,
+                     :SCLTB031-COD-SUCU, :SCLTB031-IND-ESTA-SCTA
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE SCLTB031-COD-SCTA-9 TO SCLDR031-COD-SCTA-9
+                   MOVE SCLTB031-NOM-SCTA   TO SCLDR031-NOM-SCTA
+                   MOVE SCLTB031-COD-SUCU   TO SCLDR031-COD-SUCU
+                   MOVE SCLTB031-IND-ESTA-SCTA
+                                            TO SCLDR031-IND-ESTA-SCTA
+               WHEN 100
+                   MOVE 'S' TO SCLDR031-EOF
+               WHEN OTHER
+                   PERFORM 9000-ERROR-DB2 THRU 9000-ERROR-DB2-EXIT
+           END-EVALUATE.
+       2000-TRAER-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    9000-ERROR-DB2                                         *
+      *    ERROR DURO DE DB2 AL HACER FETCH: SE PRENDE DR-ERROR   *
+      *    ADEMAS DE DR-EOF PARA QUE EL LLAMADOR DISTINGA ESTA    *
+      *    CONDICION DE UN FIN DE CURSOR NORMAL.                  *
+      *----------------------------------------------------------*
+       9000-ERROR-DB2.
+           MOVE SQLCODE TO WS-SQLCODE
+           DISPLAY WS-PGM-ID ' - ERROR DB2 SQLCODE ' WS-SQLCODE
+                   ' EN FETCH DE DR031CSR'
+           MOVE 'S' TO SCLDR031-EOF
+           MOVE 'S' TO SCLDR031-ERROR.
+       9000-ERROR-DB2-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    3000-CERRAR                                           *
+      *----------------------------------------------------------*
+       3000-CERRAR.
+           EXEC SQL
+               CLOSE DR031CSR
+           END-EXEC.
+       3000-CERRAR-EXIT.
+           EXIT.
