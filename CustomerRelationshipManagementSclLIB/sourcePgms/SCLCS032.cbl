@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SCLCS032.
+       AUTHOR.        R. PAZ - GRUPO ASSI.
+       INSTALLATION.  SCL - CUSTOMER RELATIONSHIP MANAGEMENT.
+       DATE-WRITTEN.  10/02/2026.
+       DATE-COMPILED.
+      *==============================================================*
+      *  MODIFICACIONES                                              *
+      *  109812 26/02/10 RPAZ  CREACION - CURSOR SOBRE TABLA DB2     *
+      *                        SECTORISTA PARA LA AUDITORIA DE       *
+      *                        CROSSWALK DE CODIGOS DE 5 DIGITOS.    *
+      *  109812 26/02/21 RPAZ  2000-TRAER YA NO CONFUNDE UN ERROR     *
+      *                        DURO DE DB2 CON FIN DE CURSOR: AHORA   *
+      *                        CLASIFICA EL SQLCODE Y PRENDE          *
+      *                        CW-ERROR PARA QUE EL LLAMADOR NO       *
+      *                        REPORTE LA CORRIDA COMO COMPLETA.      *
+      *==============================================================*
+      *  EXPONE UN CURSOR DE SOLO LECTURA SOBRE TODA FILA DE         *
+      *  SCT.SECTORISTA QUE TENGA UN CODIGO DE 5 DIGITOS (COD-SCTA-5 *
+      *  DISTINTO DE SPACES), ORDENADO POR COD-SCTA-5.  EL LLAMADOR  *
+      *  DETERMINA SI CADA FILA TIENE O NO EQUIVALENTE DE 9 DIGITOS  *
+      *  REVISANDO SI SCLCW031-COD-SCTA-9 VIENE EN SPACES.           *
+      *==============================================================*
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-PGM-ID                   PIC X(08) VALUE 'SCLCS032'.
+       01  WS-SQLCODE                   PIC S9(09) COMP-3 VALUE ZERO.
+       COPY SCLTB031.
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+       LINKAGE SECTION.
+       COPY SCLCW031.
+       PROCEDURE DIVISION USING SCLCW031-INTERFAZ.
+      *----------------------------------------------------------*
+      *    0000-MAINLINE                                         *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           EVALUATE SCLCW031-FUNCION
+               WHEN 'OPEN'
+                   PERFORM 1000-ABRIR THRU 1000-ABRIR-EXIT
+               WHEN 'FETCH'
+                   PERFORM 2000-TRAER THRU 2000-TRAER-EXIT
+               WHEN 'CLOSE'
+                   PERFORM 3000-CERRAR THRU 3000-CERRAR-EXIT
+           END-EVALUATE
+           GOBACK.
+      *----------------------------------------------------------*
+      *    1000-ABRIR                                            *
+      *----------------------------------------------------------*
+       1000-ABRIR.
+           MOVE SPACES TO SCLCW031-EOF
+           MOVE SPACES TO SCLCW031-ERROR
+           EXEC SQL
+               DECLARE CW031CSR CURSOR FOR
+                   SELECT COD_SCTA_5, COD_SCTA_9
+                     FROM SCT.SECTORISTA
+                    WHERE COD_SCTA_5 <> ' '
+                    ORDER BY COD_SCTA_5
+           END-EXEC
+           EXEC SQL
+               OPEN CW031CSR
+           END-EXEC.
+       1000-ABRIR-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    2000-TRAER                                            *
+      *----------------------------------------------------------*
+       2000-TRAER.
+           EXEC SQL
+               FETCH CW031CSR
+                INTO :SCLTB031-COD-SCTA-5, :SCLTB031-COD-SCTA-9
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE SCLTB031-COD-SCTA-5 TO SCLCW031-COD-SCTA-5
+                   MOVE SCLTB031-COD-SCTA-9 TO SCLCW031-COD-SCTA-9
+               WHEN 100
+                   MOVE 'S' TO SCLCW031-EOF
+               WHEN OTHER
+                   PERFORM 9000-ERROR-DB2 THRU 9000-ERROR-DB2-EXIT
+           END-EVALUATE.
+       2000-TRAER-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    9000-ERROR-DB2                                         *
+      *    ERROR DURO DE DB2 AL HACER FETCH: SE PRENDE CW-ERROR   *
+      *    ADEMAS DE CW-EOF PARA QUE EL LLAMADOR DISTINGA ESTA    *
+      *    CONDICION DE UN FIN DE CURSOR NORMAL.                  *
+      *----------------------------------------------------------*
+       9000-ERROR-DB2.
+           MOVE SQLCODE TO WS-SQLCODE
+           DISPLAY WS-PGM-ID ' - ERROR DB2 SQLCODE ' WS-SQLCODE
+                   ' EN FETCH DE CW031CSR'
+           MOVE 'S' TO SCLCW031-EOF
+           MOVE 'S' TO SCLCW031-ERROR.
+       9000-ERROR-DB2-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    3000-CERRAR                                           *
+      *----------------------------------------------------------*
+       3000-CERRAR.
+           EXEC SQL
+               CLOSE CW031CSR
+           END-EXEC.
+       3000-CERRAR-EXIT.
+           EXIT.
