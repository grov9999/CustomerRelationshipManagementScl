@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SCLCB003.
+       AUTHOR.        R. PAZ - GRUPO ASSI.
+       INSTALLATION.  SCL - CUSTOMER RELATIONSHIP MANAGEMENT.
+       DATE-WRITTEN.  12/02/2026.
+       DATE-COMPILED.
+      *==============================================================*
+      *  MODIFICACIONES                                              *
+      *  109812 26/02/12 RPAZ  CREACION - VALIDACION MASIVA DE       *
+      *                        CODIGOS DE SECTORISTA EN BATCH, CON   *
+      *                        EL MISMO LAYOUT Y RETU-CODE QUE EL    *
+      *                        COMMAREA DE SCLCA031.                  *
+      *==============================================================*
+      *  ENTRADA  : SCTAIN   - SECUENCIAL DE 120 BYTES, UN REGISTRO  *
+      *             POR CODIGO DE SECTORISTA A VALIDAR (SOLO SE USA  *
+      *             LA PARTE DE DATOS-INPUT; EL RESTO SE IGNORA).     *
+      *  SALIDA   : SCTAOUT  - SECUENCIAL DE 120 BYTES POR REGISTRO,  *
+      *             MISMO LAYOUT DEL COMMAREA SCLCA031 YA RESUELTO    *
+      *             (CO-RETU-O, ID-SCTA-O, NO-SCTA-O, ETC).           *
+      *  NO HACE FALTA SIMULAR UNA TRANSACCION CICS: SE LLAMA A LA    *
+      *  MISMA SCLCS031 QUE USA LA TRANSACCION ONLINE.                *
+      *==============================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA-FILE     ASSIGN TO SCTAIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-ENTRADA.
+           SELECT SALIDA-FILE      ASSIGN TO SCTAOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-SALIDA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTRADA-FILE
+           RECORDING MODE IS F.
+       01  FD-ENTRADA-REG              PIC X(120).
+       FD  SALIDA-FILE
+           RECORDING MODE IS F.
+       01  FD-SALIDA-REG               PIC X(120).
+       WORKING-STORAGE SECTION.
+       77  WS-PGM-ID                   PIC X(08) VALUE 'SCLCB003'.
+       77  WS-FS-ENTRADA                PIC X(02) VALUE SPACES.
+       77  WS-FS-SALIDA                 PIC X(02) VALUE SPACES.
+       77  WS-EOF-SW                    PIC X(01) VALUE 'N'.
+           88  WS-FIN-ENTRADA                   VALUE 'S'.
+       77  WS-CT-LEIDOS                  PIC 9(07) COMP-3 VALUE ZERO.
+       77  WS-CT-OK                      PIC 9(07) COMP-3 VALUE ZERO.
+       77  WS-CT-ERROR                   PIC 9(07) COMP-3 VALUE ZERO.
+       COPY SCLCA031.
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------*
+      *    0000-MAINLINE                                         *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL THRU 1000-INICIAL-EXIT
+           PERFORM 2000-PROCESAR THRU 2000-PROCESAR-EXIT
+               UNTIL WS-FIN-ENTRADA
+           PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT
+           STOP RUN.
+      *----------------------------------------------------------*
+      *    1000-INICIAL                                          *
+      *----------------------------------------------------------*
+       1000-INICIAL.
+           OPEN INPUT  ENTRADA-FILE
+           IF WS-FS-ENTRADA NOT = '00'
+               DISPLAY WS-PGM-ID ' - ERROR APERTURA SCTAIN '
+                       WS-FS-ENTRADA
+               STOP RUN
+           END-IF
+           OPEN OUTPUT SALIDA-FILE
+           IF WS-FS-SALIDA NOT = '00'
+               DISPLAY WS-PGM-ID ' - ERROR APERTURA SCTAOUT '
+                       WS-FS-SALIDA
+               STOP RUN
+           END-IF
+           PERFORM 1100-LEER-ENTRADA THRU 1100-LEER-ENTRADA-EXIT.
+       1000-INICIAL-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    1100-LEER-ENTRADA                                     *
+      *----------------------------------------------------------*
+       1100-LEER-ENTRADA.
+           READ ENTRADA-FILE INTO FD-ENTRADA-REG
+               AT END
+                   MOVE 'S' TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-CT-LEIDOS
+           END-READ.
+       1100-LEER-ENTRADA-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    2000-PROCESAR                                          *
+      *----------------------------------------------------------*
+       2000-PROCESAR.
+           MOVE FD-ENTRADA-REG      TO SCLCA031-COMMAREA
+           CALL 'SCLCS031' USING SCLCA031-COMMAREA
+           IF SCLCA031-CO-RETU-O = '00'
+               ADD 1 TO WS-CT-OK
+           ELSE
+               ADD 1 TO WS-CT-ERROR
+           END-IF
+           MOVE SCLCA031-COMMAREA   TO FD-SALIDA-REG
+           WRITE FD-SALIDA-REG
+           PERFORM 1100-LEER-ENTRADA THRU 1100-LEER-ENTRADA-EXIT.
+       2000-PROCESAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    9000-FINALIZAR                                         *
+      *----------------------------------------------------------*
+       9000-FINALIZAR.
+           CLOSE ENTRADA-FILE
+           CLOSE SALIDA-FILE
+           DISPLAY WS-PGM-ID ' - REGISTROS LEIDOS    : ' WS-CT-LEIDOS
+           DISPLAY WS-PGM-ID ' - VALIDOS (RETU=00)    : ' WS-CT-OK
+           DISPLAY WS-PGM-ID ' - CON ERROR            : ' WS-CT-ERROR.
+       9000-FINALIZAR-EXIT.
+           EXIT.
