@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SCLCB002.
+       AUTHOR.        R. PAZ - GRUPO ASSI.
+       INSTALLATION.  SCL - CUSTOMER RELATIONSHIP MANAGEMENT.
+       DATE-WRITTEN.  10/02/2026.
+       DATE-COMPILED.
+      *==============================================================*
+      *  MODIFICACIONES                                              *
+      *  109812 26/02/10 RPAZ  CREACION - AUDITORIA DE CODIGOS DE 5  *
+      *                        DIGITOS SIN EQUIVALENTE DE 9          *
+      *                        (RETU-CODE '30' DE SCLCA031).         *
+      *  109812 26/02/21 RPAZ  VERIFICA CW-ERROR DESPUES DE CADA     *
+      *                        FETCH: UN ERROR DURO DE DB2 YA NO     *
+      *                        TERMINA EL JOB COMO SI EL REPORTE     *
+      *                        HUBIERA SALIDO COMPLETO.              *
+      *==============================================================*
+      *  UTILITARIO BATCH QUE RECORRE TODA LA TABLA DB2 SECTORISTA Y *
+      *  LISTA CADA CODIGO LEGADO DE 5 DIGITOS QUE TODAVIA NO TIENE  *
+      *  UN CODIGO DE 9 DIGITOS ASOCIADO, PARA QUE NO SE DESCUBRAN   *
+      *  UNO A UNO POR CONSULTAS ONLINE FALLIDAS.                    *
+      *==============================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORTE-FILE     ASSIGN TO SCTXRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-REPORTE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORTE-FILE
+           RECORDING MODE IS F.
+       01  FD-REPORTE-LINEA           PIC X(132).
+       WORKING-STORAGE SECTION.
+       77  WS-PGM-ID                   PIC X(08) VALUE 'SCLCB002'.
+       77  WS-FS-REPORTE               PIC X(02) VALUE SPACES.
+       77  WS-CT-LEIDOS                 PIC 9(07) COMP-3 VALUE ZERO.
+       77  WS-CT-SIN-EQUIV              PIC 9(07) COMP-3 VALUE ZERO.
+       COPY SCLCW031.
+       01  WS-LINEA-ENCABEZADO.
+           05  FILLER PIC X(45) VALUE
+               'CROSSWALK 5-A-9 SIN EQUIVALENTE - SCLCB002'.
+       01  WS-LINEA-DETALLE.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  DET-COD-SCTA-5      PIC X(05).
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  DET-TEXTO           PIC X(40) VALUE
+               'SIN EQUIVALENTE DE 9 DIGITOS'.
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------*
+      *    0000-MAINLINE                                         *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL THRU 1000-INICIAL-EXIT
+           PERFORM 2000-PROCESAR THRU 2000-PROCESAR-EXIT
+               UNTIL SCLCW031-EOF = 'S'
+           PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT
+           STOP RUN.
+      *----------------------------------------------------------*
+      *    1000-INICIAL                                          *
+      *----------------------------------------------------------*
+       1000-INICIAL.
+           OPEN OUTPUT REPORTE-FILE
+           IF WS-FS-REPORTE NOT = '00'
+               DISPLAY WS-PGM-ID ' - ERROR APERTURA SCTXRPT '
+                       WS-FS-REPORTE
+               STOP RUN
+           END-IF
+           MOVE WS-LINEA-ENCABEZADO TO FD-REPORTE-LINEA
+           WRITE FD-REPORTE-LINEA
+           MOVE SPACES  TO SCLCW031-INTERFAZ
+           MOVE 'OPEN'  TO SCLCW031-FUNCION
+           CALL 'SCLCS032' USING SCLCW031-INTERFAZ
+           MOVE 'FETCH' TO SCLCW031-FUNCION
+           CALL 'SCLCS032' USING SCLCW031-INTERFAZ
+           IF SCLCW031-ERROR = 'S'
+               PERFORM 9100-ERROR-DB2 THRU 9100-ERROR-DB2-EXIT
+           END-IF.
+       1000-INICIAL-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    2000-PROCESAR                                          *
+      *----------------------------------------------------------*
+       2000-PROCESAR.
+           ADD 1 TO WS-CT-LEIDOS
+           IF SCLCW031-COD-SCTA-9 = SPACES
+               ADD 1 TO WS-CT-SIN-EQUIV
+               PERFORM 2100-ESCRIBIR-EXCEPCION
+                   THRU 2100-ESCRIBIR-EXCEPCION-EXIT
+           END-IF
+           MOVE 'FETCH' TO SCLCW031-FUNCION
+           CALL 'SCLCS032' USING SCLCW031-INTERFAZ
+           IF SCLCW031-ERROR = 'S'
+               PERFORM 9100-ERROR-DB2 THRU 9100-ERROR-DB2-EXIT
+           END-IF.
+       2000-PROCESAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    2100-ESCRIBIR-EXCEPCION                                *
+      *----------------------------------------------------------*
+       2100-ESCRIBIR-EXCEPCION.
+           MOVE SPACES              TO WS-LINEA-DETALLE
+           MOVE SCLCW031-COD-SCTA-5 TO DET-COD-SCTA-5
+           MOVE WS-LINEA-DETALLE    TO FD-REPORTE-LINEA
+           WRITE FD-REPORTE-LINEA.
+       2100-ESCRIBIR-EXCEPCION-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    9000-FINALIZAR                                         *
+      *----------------------------------------------------------*
+       9000-FINALIZAR.
+           MOVE 'CLOSE' TO SCLCW031-FUNCION
+           CALL 'SCLCS032' USING SCLCW031-INTERFAZ
+           CLOSE REPORTE-FILE
+           DISPLAY WS-PGM-ID ' - CODIGOS 5 LEIDOS    : ' WS-CT-LEIDOS
+           DISPLAY WS-PGM-ID ' - SIN EQUIVALENTE DE 9 : '
+                   WS-CT-SIN-EQUIV.
+       9000-FINALIZAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    9100-ERROR-DB2                                         *
+      *    ERROR DURO DE DB2 AL RECORRER EL CURSOR DE SCLCS032:   *
+      *    EL REPORTE QUEDA INCOMPLETO, ASI QUE EL JOB NO PUEDE   *
+      *    TERMINAR COMO SI HUBIERA SALIDO BIEN.                   *
+      *----------------------------------------------------------*
+       9100-ERROR-DB2.
+           DISPLAY WS-PGM-ID ' - ABEND, ERROR DB2 EN CURSOR CW031CSR, '
+                   'REPORTE INCOMPLETO (LEIDOS ' WS-CT-LEIDOS ')'
+           CLOSE REPORTE-FILE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+       9100-ERROR-DB2-EXIT.
+           EXIT.
