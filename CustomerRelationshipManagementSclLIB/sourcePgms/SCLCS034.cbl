@@ -0,0 +1,223 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SCLCS034.
+       AUTHOR.        R. PAZ - GRUPO ASSI.
+       INSTALLATION.  SCL - CUSTOMER RELATIONSHIP MANAGEMENT.
+       DATE-WRITTEN.  18/02/2026.
+       DATE-COMPILED.
+      *==============================================================*
+      *  MODIFICACIONES                                              *
+      *  109812 26/02/18 RPAZ  CREACION - ALTA/CAMBIO/BAJA DE        *
+      *                        SECTORISTA CONTRA TABLA DB2, CON      *
+      *                        VALIDACION DE AUTORIZACION, PARA QUE  *
+      *                        EL MANTENIMIENTO PASE POR EL CRM EN   *
+      *                        LUGAR DE UPDATES DIRECTOS A LA TABLA.  *
+      *  109812 26/02/20 RPAZ  CORRIGE CO-RETU-DB2-O, QUE QUEDABA EN *
+      *                        '0000' PARA CUALQUIER SQLCODE (MOVE   *
+      *                        DIRECTO DE COMP-3 A X(04) TRUNCABA EL *
+      *                        VALOR DE-EDITADO); PASA POR UN ITEM   *
+      *                        NUMERICO-EDITADO INTERMEDIO.          *
+      *  109812 26/02/21 RPAZ  ACORTA EL MENSAJE DE FUNCION INVALIDA *
+      *                        QUE SUPERABA LOS 30 BYTES DEL CAMPO   *
+      *                        DE-ERROR-O Y SE TRUNCABA EN SILENCIO. *
+      *==============================================================*
+      *  ESTE MODULO CONTIENE LA UNICA LOGICA DE MANTENIMIENTO DEL   *
+      *  CODIGO DE SECTORISTA CONTRA LA TABLA DB2.  ES INVOCADO POR  *
+      *  CALL DESDE SCLCA032 (TRANSACCION ONLINE), DE MODO QUE NO    *
+      *  EXISTA MAS QUE UN SOLO LUGAR DONDE SE INTERPRETAN LOS       *
+      *  RETU-CODE DE SCLMT031.                                      *
+      *==============================================================*
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-PGM-ID                   PIC X(08) VALUE 'SCLCS034'.
+      *----------------------------------------------------------*
+      *    AREA DE TRABAJO PARA EL ACCESO A LAS TABLAS DB2         *
+      *----------------------------------------------------------*
+       COPY SCLTB031.
+       COPY SCLTB032.
+       01  WS-SQLCODE-ED               PIC -999.
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+       LINKAGE SECTION.
+       COPY SCLMT031.
+       PROCEDURE DIVISION USING SCLMT031-COMMAREA.
+      *----------------------------------------------------------*
+      *    0000-MAINLINE                                         *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT
+           PERFORM 2000-VALIDAR-ENTRADA THRU 2000-VALIDAR-ENTRADA-EXIT
+           IF SCLMT031-CO-RETU-O = '00'
+               PERFORM 3000-VALIDAR-AUTORIZACION
+                   THRU 3000-VALIDAR-AUTORIZACION-EXIT
+           END-IF
+           IF SCLMT031-CO-RETU-O = '00'
+               PERFORM 4000-EJECUTAR-FUNCION
+                   THRU 4000-EJECUTAR-FUNCION-EXIT
+           END-IF
+           GOBACK.
+      *----------------------------------------------------------*
+      *    1000-INICIALIZAR                                      *
+      *----------------------------------------------------------*
+       1000-INICIALIZAR.
+           MOVE SPACES             TO SCLMT031-CO-RETU-CICS-O
+           MOVE SPACES             TO SCLMT031-CO-RETU-DB2-O
+           MOVE SPACES             TO SCLMT031-DE-ERROR-O
+           MOVE '00'                TO SCLMT031-CO-RETU-O.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    2000-VALIDAR-ENTRADA                                  *
+      *----------------------------------------------------------*
+       2000-VALIDAR-ENTRADA.
+           IF SCLMT031-CO-SCTA-I = SPACES
+               MOVE '10'            TO SCLMT031-CO-RETU-O
+               MOVE 'SECTORISTA ERRADO (SPACES)'
+                                     TO SCLMT031-DE-ERROR-O
+           ELSE
+               IF SCLMT031-FUNCION-I NOT = 'ALTA' AND
+                  SCLMT031-FUNCION-I NOT = 'CAMBIO' AND
+                  SCLMT031-FUNCION-I NOT = 'BAJA'
+                   MOVE '10'        TO SCLMT031-CO-RETU-O
+                   MOVE 'FUNC.INVAL(ALTA/CAMBIO/BAJA)'
+                                     TO SCLMT031-DE-ERROR-O
+               END-IF
+           END-IF.
+       2000-VALIDAR-ENTRADA-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    3000-VALIDAR-AUTORIZACION                              *
+      *    CONFIRMA QUE EL USUARIO SOLICITANTE ESTA AUTORIZADO    *
+      *    PARA MANTENER LA TABLA SECTORISTA.                     *
+      *----------------------------------------------------------*
+       3000-VALIDAR-AUTORIZACION.
+           EXEC SQL
+               SELECT IND_AUTORIZA
+                 INTO :SCLTB032-IND-AUTORIZA
+                 FROM SCT.SCTAUTH
+                WHERE COD_USUARIO = :SCLMT031-CO-USUARIO-I
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN 0
+                   IF NOT SCLTB032-USUARIO-AUTORIZADO
+                       MOVE '40'    TO SCLMT031-CO-RETU-O
+                       MOVE 'USUARIO NO AUTORIZADO'
+                                    TO SCLMT031-DE-ERROR-O
+                   END-IF
+               WHEN 100
+                   MOVE '40'        TO SCLMT031-CO-RETU-O
+                   MOVE 'USUARIO NO AUTORIZADO'
+                                    TO SCLMT031-DE-ERROR-O
+               WHEN OTHER
+                   PERFORM 9000-ERROR-DB2 THRU 9000-ERROR-DB2-EXIT
+           END-EVALUATE.
+       3000-VALIDAR-AUTORIZACION-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    4000-EJECUTAR-FUNCION                                  *
+      *----------------------------------------------------------*
+       4000-EJECUTAR-FUNCION.
+           EVALUATE SCLMT031-FUNCION-I
+               WHEN 'ALTA'
+                   PERFORM 4100-ALTA-SECTORISTA
+                       THRU 4100-ALTA-SECTORISTA-EXIT
+               WHEN 'CAMBIO'
+                   PERFORM 4200-CAMBIO-SECTORISTA
+                       THRU 4200-CAMBIO-SECTORISTA-EXIT
+               WHEN 'BAJA'
+                   PERFORM 4300-BAJA-SECTORISTA
+                       THRU 4300-BAJA-SECTORISTA-EXIT
+           END-EVALUATE.
+       4000-EJECUTAR-FUNCION-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    4100-ALTA-SECTORISTA                                   *
+      *----------------------------------------------------------*
+       4100-ALTA-SECTORISTA.
+           EXEC SQL
+               INSERT INTO SCT.SECTORISTA
+                   (COD_SCTA_9, COD_SCTA_5, NOM_SCTA, COD_SUCU,
+                    IND_ESTA_SCTA, COD_SCTA_SUPV)
+               VALUES
+                   (:SCLMT031-CO-SCTA-I, SPACE,
+                    :SCLMT031-NOM-SCTA-I, :SCLMT031-CO-SUCU-I,
+                    :SCLMT031-IN-ESTA-I, :SCLMT031-CO-SCTA-SUPV-I)
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN -803
+                   MOVE '21'        TO SCLMT031-CO-RETU-O
+                   MOVE 'SECTORISTA YA EXISTE'
+                                    TO SCLMT031-DE-ERROR-O
+               WHEN OTHER
+                   PERFORM 9000-ERROR-DB2 THRU 9000-ERROR-DB2-EXIT
+           END-EVALUATE.
+       4100-ALTA-SECTORISTA-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    4200-CAMBIO-SECTORISTA                                 *
+      *----------------------------------------------------------*
+       4200-CAMBIO-SECTORISTA.
+           EXEC SQL
+               UPDATE SCT.SECTORISTA
+                  SET NOM_SCTA       = :SCLMT031-NOM-SCTA-I,
+                      COD_SUCU       = :SCLMT031-CO-SUCU-I,
+                      IND_ESTA_SCTA  = :SCLMT031-IN-ESTA-I,
+                      COD_SCTA_SUPV  = :SCLMT031-CO-SCTA-SUPV-I
+                WHERE COD_SCTA_9 = :SCLMT031-CO-SCTA-I
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN 0
+                   IF SQLERRD (3) = 0
+                       MOVE '20'    TO SCLMT031-CO-RETU-O
+                       MOVE 'SECTORISTA NO EXISTE'
+                                    TO SCLMT031-DE-ERROR-O
+                   END-IF
+               WHEN 100
+                   MOVE '20'        TO SCLMT031-CO-RETU-O
+                   MOVE 'SECTORISTA NO EXISTE'
+                                    TO SCLMT031-DE-ERROR-O
+               WHEN OTHER
+                   PERFORM 9000-ERROR-DB2 THRU 9000-ERROR-DB2-EXIT
+           END-EVALUATE.
+       4200-CAMBIO-SECTORISTA-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    4300-BAJA-SECTORISTA                                   *
+      *    INACTIVA EL SECTORISTA (NO SE BORRA FISICAMENTE).      *
+      *----------------------------------------------------------*
+       4300-BAJA-SECTORISTA.
+           EXEC SQL
+               UPDATE SCT.SECTORISTA
+                  SET IND_ESTA_SCTA = 'I'
+                WHERE COD_SCTA_9 = :SCLMT031-CO-SCTA-I
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN 0
+                   IF SQLERRD (3) = 0
+                       MOVE '20'    TO SCLMT031-CO-RETU-O
+                       MOVE 'SECTORISTA NO EXISTE'
+                                    TO SCLMT031-DE-ERROR-O
+                   END-IF
+               WHEN 100
+                   MOVE '20'        TO SCLMT031-CO-RETU-O
+                   MOVE 'SECTORISTA NO EXISTE'
+                                    TO SCLMT031-DE-ERROR-O
+               WHEN OTHER
+                   PERFORM 9000-ERROR-DB2 THRU 9000-ERROR-DB2-EXIT
+           END-EVALUATE.
+       4300-BAJA-SECTORISTA-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    9000-ERROR-DB2                                         *
+      *----------------------------------------------------------*
+       9000-ERROR-DB2.
+           MOVE '99'                TO SCLMT031-CO-RETU-O
+           MOVE SQLCODE              TO WS-SQLCODE-ED
+           MOVE WS-SQLCODE-ED        TO SCLMT031-CO-RETU-DB2-O
+           MOVE 'ERROR EN DB2 (VER CO-RETU-DB2)'
+                                     TO SCLMT031-DE-ERROR-O.
+       9000-ERROR-DB2-EXIT.
+           EXIT.
