@@ -0,0 +1,290 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SCLCS031.
+       AUTHOR.        R. PAZ - GRUPO ASSI.
+       INSTALLATION.  SCL - CUSTOMER RELATIONSHIP MANAGEMENT.
+       DATE-WRITTEN.  09/02/2026.
+       DATE-COMPILED.
+      *==============================================================*
+      *  MODIFICACIONES                                              *
+      *  109812 26/02/09 RPAZ  CREACION - VALIDA/CONSULTA SECTORISTA *
+      *                        CONTRA TABLA DB2, LOGICA COMPARTIDA   *
+      *                        ENTRE SCLCA031 (ONLINE) Y LOS BATCH   *
+      *                        QUE NECESITAN LA MISMA REGLA.         *
+      *  109812 26/02/11 RPAZ  DEVUELVE SUCURSAL, ESTADO Y           *
+      *                        SUPERVISOR DEL SECTORISTA.            *
+      *  109812 26/02/14 RPAZ  SEPARA RETU-CODE '20' (NO EXISTE) DE  *
+      *                        '21' (EXISTE PERO ESTA INACTIVO).     *
+      *  109812 26/02/16 RPAZ  REINTENTA AUTOMATICAMENTE LOS ERRORES *
+      *                        TRANSITORIOS DE DB2 (DEADLOCK/TIMEOUT)*
+      *                        ANTES DE DEVOLVER RETU-CODE '99'.     *
+      *  109812 26/02/19 RPAZ  CORRIGE 3000-RESOLVER-SECTORISTA:     *
+      *                        PROBABA FILLER-I EN VEZ DE LOS 4      *
+      *                        BYTES FINALES DE CO-SCTA5-I PARA      *
+      *                        DETECTAR EL CODIGO DE 5 DIGITOS.      *
+      *                        SEPARA EL CONTADOR DE REINTENTOS POR  *
+      *                        CONSULTA (WS-CT-REINTENTO-OPER) PARA  *
+      *                        QUE EL CROSSWALK Y LA CONSULTA DE     *
+      *                        DATOS NO COMPARTAN EL MISMO CUPO.     *
+      *  109812 26/02/20 RPAZ  CORRIGE CO-RETU-DB2-O, QUE QUEDABA EN *
+      *                        '0000' PARA CUALQUIER SQLCODE (MOVE   *
+      *                        DIRECTO DE COMP-3 A X(04) TRUNCABA EL *
+      *                        VALOR DE-EDITADO); PASA POR UN ITEM   *
+      *                        NUMERICO-EDITADO INTERMEDIO. TAMBIEN  *
+      *                        CORRIGE EL CROSSWALK, QUE USABA EL    *
+      *                        GRUPO REDEFINES DE 9 BYTES COMO HOST  *
+      *                        VARIABLE EN VEZ DEL CAMPO DE 5 BYTES. *
+      *  109812 26/02/21 RPAZ  ACORTA LOS MENSAJES DE DE-ERROR-O QUE *
+      *                        SUPERABAN LOS 20 BYTES DEL CAMPO Y SE *
+      *                        TRUNCABAN EN SILENCIO.                *
+      *==============================================================*
+      *  ESTE MODULO CONTIENE LA UNICA LOGICA DE VALIDACION DEL      *
+      *  CODIGO DE SECTORISTA CONTRA LA TABLA DB2.  ES INVOCADO      *
+      *  POR CALL DESDE PROGRAMAS ONLINE (CICS) Y BATCH POR IGUAL,   *
+      *  DE MODO QUE NO EXISTA MAS QUE UN SOLO LUGAR DONDE SE        *
+      *  INTERPRETAN LOS RETU-CODE DE SCLCA031.                      *
+      *==============================================================*
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-PGM-ID                   PIC X(08) VALUE 'SCLCS031'.
+       77  WS-MAX-REINTENTOS-DB2       PIC 9(02) COMP VALUE 3.
+       77  WS-CT-REINTENTO-OPER        PIC 9(02) COMP VALUE ZERO.
+       77  WS-SW-ERROR-DB2             PIC X(01) VALUE 'N'.
+           88  WS-ERROR-DB2                     VALUE 'S'.
+       77  WS-SW-ERROR-TRANSITORIO     PIC X(01) VALUE 'N'.
+           88  WS-ERROR-TRANSITORIO            VALUE 'S'.
+      *----------------------------------------------------------*
+      *    AREA DE TRABAJO PARA EL ACCESO A LA TABLA DB2          *
+      *----------------------------------------------------------*
+       COPY SCLTB031.
+       01  WS-SQLCODE-ED               PIC -999.
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+       LINKAGE SECTION.
+       COPY SCLCA031.
+       PROCEDURE DIVISION USING SCLCA031-COMMAREA.
+      *----------------------------------------------------------*
+      *    0000-MAINLINE                                         *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT
+           PERFORM 2000-VALIDAR-ENTRADA THRU 2000-VALIDAR-ENTRADA-EXIT
+           IF SCLCA031-CO-RETU-O = '00'
+               PERFORM 3000-RESOLVER-SECTORISTA
+                   THRU 3000-RESOLVER-SECTORISTA-EXIT
+           END-IF
+           GOBACK.
+      *----------------------------------------------------------*
+      *    1000-INICIALIZAR                                      *
+      *----------------------------------------------------------*
+       1000-INICIALIZAR.
+           MOVE SPACES             TO SCLCA031-CO-RETU-CICS-O
+           MOVE SPACES             TO SCLCA031-CO-RETU-DB2-O
+           MOVE SPACES             TO SCLCA031-DE-ERROR-O
+           MOVE SPACES             TO SCLCA031-ID-SCTA-O
+           MOVE SPACES             TO SCLCA031-NO-SCTA-O
+           MOVE SPACES             TO SCLCA031-CO-SUCU-O
+           MOVE SPACES             TO SCLCA031-IN-ESTA-O
+           MOVE SPACES             TO SCLCA031-CO-SCTA-SUPV-O
+           MOVE ZERO               TO SCLCA031-CT-REINTENTO-O
+           MOVE SPACES             TO SCLCA031-FILLER-O
+           MOVE '00'                TO SCLCA031-CO-RETU-O.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    2000-VALIDAR-ENTRADA                                  *
+      *    RECHAZA CODIGO EN BLANCO ANTES DE TOCAR LA BASE DE     *
+      *    DATOS (RETU-CODE '10').                                *
+      *----------------------------------------------------------*
+       2000-VALIDAR-ENTRADA.
+           IF SCLCA031-CO-SCTA-I = SPACES
+               MOVE '10'            TO SCLCA031-CO-RETU-O
+               MOVE 'SECTORISTA EN BLANCO'
+                                     TO SCLCA031-DE-ERROR-O
+           END-IF.
+       2000-VALIDAR-ENTRADA-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    3000-RESOLVER-SECTORISTA                               *
+      *    SI SOLO VIENE EL CODIGO DE 5 DIGITOS (LOS 4 BYTES QUE  *
+      *    COMPLETAN EL CODIGO DE 9 VIENEN EN BLANCO) SE RESUELVE *
+      *    PRIMERO EL CROSSWALK DE 5 A 9 DIGITOS.                  *
+      *----------------------------------------------------------*
+       3000-RESOLVER-SECTORISTA.
+           IF SCLCA031-CO-SCTA5-I (6:4) = SPACES AND
+              SCLCA031-CO-SCTA5-I (1:5) NOT = SPACES
+               PERFORM 3100-CROSSWALK-5-A-9
+                   THRU 3100-CROSSWALK-5-A-9-EXIT
+           ELSE
+               MOVE SCLCA031-CO-SCTA-I TO SCLTB031-COD-SCTA-9
+           END-IF
+           IF SCLCA031-CO-RETU-O = '00'
+               PERFORM 3200-CONSULTAR-SECTORISTA
+                   THRU 3200-CONSULTAR-SECTORISTA-EXIT
+           END-IF.
+       3000-RESOLVER-SECTORISTA-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    3100-CROSSWALK-5-A-9                                  *
+      *    CONTROLA LOS REINTENTOS DE 3110 ANTE ERRORES DB2      *
+      *    TRANSITORIOS (DEADLOCK/TIMEOUT).                       *
+      *----------------------------------------------------------*
+       3100-CROSSWALK-5-A-9.
+           MOVE ZERO TO WS-CT-REINTENTO-OPER
+           PERFORM 3110-EJECUTAR-CROSSWALK
+               THRU 3110-EJECUTAR-CROSSWALK-EXIT
+           PERFORM 3120-REINTENTAR-CROSSWALK
+               THRU 3120-REINTENTAR-CROSSWALK-EXIT
+               UNTIL NOT WS-ERROR-TRANSITORIO
+                  OR WS-CT-REINTENTO-OPER >= WS-MAX-REINTENTOS-DB2
+           ADD WS-CT-REINTENTO-OPER TO SCLCA031-CT-REINTENTO-O
+           IF WS-ERROR-DB2
+               PERFORM 9000-ERROR-DB2 THRU 9000-ERROR-DB2-EXIT
+           END-IF.
+       3100-CROSSWALK-5-A-9-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    3110-EJECUTAR-CROSSWALK                               *
+      *    UN SOLO INTENTO DE LA CONSULTA DE CROSSWALK.          *
+      *----------------------------------------------------------*
+       3110-EJECUTAR-CROSSWALK.
+           MOVE 'N' TO WS-SW-ERROR-DB2
+           MOVE 'N' TO WS-SW-ERROR-TRANSITORIO
+           EXEC SQL
+               SELECT COD_SCTA_9
+                 INTO :SCLTB031-COD-SCTA-9
+                 FROM SCT.SECTORISTA
+                WHERE COD_SCTA_5 = :SCLCA031-CO-SCTA5
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN 0
+                   IF SCLTB031-COD-SCTA-9 = SPACES
+                       MOVE '30'    TO SCLCA031-CO-RETU-O
+                       MOVE 'COD. 5 SIN EQUIV. 9'
+                                    TO SCLCA031-DE-ERROR-O
+                   END-IF
+               WHEN 100
+                   MOVE '20'        TO SCLCA031-CO-RETU-O
+                   MOVE 'SECTORISTA NO EXISTE'
+                                    TO SCLCA031-DE-ERROR-O
+               WHEN OTHER
+                   MOVE 'S' TO WS-SW-ERROR-DB2
+                   PERFORM 9100-ES-ERROR-TRANSITORIO
+                       THRU 9100-ES-ERROR-TRANSITORIO-EXIT
+           END-EVALUATE.
+       3110-EJECUTAR-CROSSWALK-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    3120-REINTENTAR-CROSSWALK                             *
+      *----------------------------------------------------------*
+       3120-REINTENTAR-CROSSWALK.
+           ADD 1 TO WS-CT-REINTENTO-OPER
+           PERFORM 3110-EJECUTAR-CROSSWALK
+               THRU 3110-EJECUTAR-CROSSWALK-EXIT.
+       3120-REINTENTAR-CROSSWALK-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    3200-CONSULTAR-SECTORISTA                              *
+      *    CONTROLA LOS REINTENTOS DE 3210 ANTE ERRORES DB2      *
+      *    TRANSITORIOS (DEADLOCK/TIMEOUT).                       *
+      *----------------------------------------------------------*
+       3200-CONSULTAR-SECTORISTA.
+           MOVE ZERO TO WS-CT-REINTENTO-OPER
+           PERFORM 3210-EJECUTAR-CONSULTA
+               THRU 3210-EJECUTAR-CONSULTA-EXIT
+           PERFORM 3220-REINTENTAR-CONSULTA
+               THRU 3220-REINTENTAR-CONSULTA-EXIT
+               UNTIL NOT WS-ERROR-TRANSITORIO
+                  OR WS-CT-REINTENTO-OPER >= WS-MAX-REINTENTOS-DB2
+           ADD WS-CT-REINTENTO-OPER TO SCLCA031-CT-REINTENTO-O
+           IF WS-ERROR-DB2
+               PERFORM 9000-ERROR-DB2 THRU 9000-ERROR-DB2-EXIT
+           END-IF.
+       3200-CONSULTAR-SECTORISTA-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    3210-EJECUTAR-CONSULTA                                *
+      *    UN SOLO INTENTO DE LA CONSULTA DE DATOS DEL           *
+      *    SECTORISTA.                                            *
+      *----------------------------------------------------------*
+       3210-EJECUTAR-CONSULTA.
+           MOVE 'N' TO WS-SW-ERROR-DB2
+           MOVE 'N' TO WS-SW-ERROR-TRANSITORIO
+           EXEC SQL
+               SELECT COD_SCTA_5, NOM_SCTA, COD_SUCU,
+                      IND_ESTA_SCTA, COD_SCTA_SUPV
+                 INTO :SCLTB031-COD-SCTA-5, :SCLTB031-NOM-SCTA,
+                      :SCLTB031-COD-SUCU, :SCLTB031-IND-ESTA-SCTA,
+                      :SCLTB031-COD-SCTA-SUPV
+                 FROM SCT.SECTORISTA
+                WHERE COD_SCTA_9 = :SCLTB031-COD-SCTA-9
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE SCLTB031-COD-SCTA-9 TO SCLCA031-ID-SCTA-O
+                   MOVE SCLTB031-NOM-SCTA   TO SCLCA031-NO-SCTA-O
+                   MOVE SCLTB031-COD-SUCU   TO SCLCA031-CO-SUCU-O
+                   MOVE SCLTB031-IND-ESTA-SCTA
+                                            TO SCLCA031-IN-ESTA-O
+                   MOVE SCLTB031-COD-SCTA-SUPV
+                                            TO SCLCA031-CO-SCTA-SUPV-O
+                   IF SCLTB031-SCTA-INACTIVO
+                       MOVE '21'    TO SCLCA031-CO-RETU-O
+                       MOVE 'SECTORISTA INACTIVO'
+                                    TO SCLCA031-DE-ERROR-O
+                   END-IF
+               WHEN 100
+                   MOVE '20'        TO SCLCA031-CO-RETU-O
+                   MOVE 'SECTORISTA NO EXISTE'
+                                    TO SCLCA031-DE-ERROR-O
+               WHEN OTHER
+                   MOVE 'S' TO WS-SW-ERROR-DB2
+                   PERFORM 9100-ES-ERROR-TRANSITORIO
+                       THRU 9100-ES-ERROR-TRANSITORIO-EXIT
+           END-EVALUATE.
+       3210-EJECUTAR-CONSULTA-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    3220-REINTENTAR-CONSULTA                              *
+      *----------------------------------------------------------*
+       3220-REINTENTAR-CONSULTA.
+           ADD 1 TO WS-CT-REINTENTO-OPER
+           PERFORM 3210-EJECUTAR-CONSULTA
+               THRU 3210-EJECUTAR-CONSULTA-EXIT.
+       3220-REINTENTAR-CONSULTA-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    9000-ERROR-DB2                                         *
+      *----------------------------------------------------------*
+       9000-ERROR-DB2.
+           MOVE '99'                TO SCLCA031-CO-RETU-O
+           MOVE SQLCODE              TO WS-SQLCODE-ED
+           MOVE WS-SQLCODE-ED        TO SCLCA031-CO-RETU-DB2-O
+           IF WS-CT-REINTENTO-OPER >= WS-MAX-REINTENTOS-DB2
+               MOVE 'AGOTADO (VER DB2/CT)'
+                                     TO SCLCA031-DE-ERROR-O
+           ELSE
+               MOVE 'ERROR DB2 (VER DB2)'
+                                     TO SCLCA031-DE-ERROR-O
+           END-IF.
+       9000-ERROR-DB2-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      *    9100-ES-ERROR-TRANSITORIO                              *
+      *    CLASIFICA EL SQLCODE DE LA CONSULTA QUE ACABA DE       *
+      *    FALLAR: LOS CODIGOS DE DEADLOCK/TIMEOUT/RECURSO NO     *
+      *    DISPONIBLE SON CANDIDATOS A REINTENTO; EL RESTO SON    *
+      *    ERRORES DURO DE DB2 Y VAN DIRECTO A 9000-ERROR-DB2.     *
+      *----------------------------------------------------------*
+       9100-ES-ERROR-TRANSITORIO.
+           EVALUATE SQLCODE
+               WHEN -911
+               WHEN -913
+               WHEN -904
+                   MOVE 'S' TO WS-SW-ERROR-TRANSITORIO
+               WHEN OTHER
+                   MOVE 'N' TO WS-SW-ERROR-TRANSITORIO
+           END-EVALUATE.
+       9100-ES-ERROR-TRANSITORIO-EXIT.
+           EXIT.
