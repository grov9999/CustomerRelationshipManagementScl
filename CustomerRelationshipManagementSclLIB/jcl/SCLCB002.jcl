@@ -0,0 +1,20 @@
+//SCLCB002 JOB (ACCTG),'AUDIT CROSSWALK 5-9',CLASS=B,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* 109812 26/02/10 RPAZ  CREACION - AUDITORIA DE CODIGOS DE 5   *
+//*                       DIGITOS SIN EQUIVALENTE DE 9 DIGITOS.   *
+//* 109812 26/02/20 RPAZ  CORRE EL PROGRAMA BAJO IKJEFT01/DSN,   *
+//*                       YA QUE SCLCB002 ACCEDE A DB2 (VIA      *
+//*                       SCLCS032) Y NECESITA ESTAR CONECTADO   *
+//*                       AL SUBSISTEMA DSNP.                     *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20,COND=(4,LT)
+//STEPLIB  DD   DSN=SCL.CRM.LOADLIB,DISP=SHR
+//SCTXRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSNP)
+  RUN PROGRAM(SCLCB002) PLAN(SCLCRM) LIB('SCL.CRM.LOADLIB') -
+      END
+/*
