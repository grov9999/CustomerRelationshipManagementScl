@@ -0,0 +1,22 @@
+//SCLCB001 JOB (ACCTG),'RECON SECTORISTA',CLASS=B,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* 109812 26/02/09 RPAZ  CREACION - CORRE SCLCB001 CADA NOCHE   *
+//*                       PARA CONCILIAR SECTORISTAS HUERFANOS   *
+//*                       EN EL MAESTRO DE CLIENTES.              *
+//* 109812 26/02/20 RPAZ  CORRE EL PROGRAMA BAJO IKJEFT01/DSN,   *
+//*                       YA QUE SCLCB001 ACCEDE A DB2 (DIRECTO  *
+//*                       O VIA SCLCS031) Y NECESITA ESTAR       *
+//*                       CONECTADO AL SUBSISTEMA DSNP.           *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20,COND=(4,LT)
+//STEPLIB  DD   DSN=SCL.CRM.LOADLIB,DISP=SHR
+//CLIEMAST DD   DSN=SCL.CRM.CLIENTE.MAESTRO,DISP=SHR
+//SCTARPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSNP)
+  RUN PROGRAM(SCLCB001) PLAN(SCLCRM) LIB('SCL.CRM.LOADLIB') -
+      END
+/*
