@@ -0,0 +1,21 @@
+//SCLCB004 JOB (ACCTG),'DIRECTORIO SECTORISTAS',CLASS=B,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* 109812 26/02/13 RPAZ  CREACION - CORRIDA MATUTINA DEL        *
+//*                       DIRECTORIO MAESTRO DE SECTORISTAS PARA  *
+//*                       LOS GERENTES DE SUCURSAL.               *
+//* 109812 26/02/20 RPAZ  CORRE EL PROGRAMA BAJO IKJEFT01/DSN,   *
+//*                       YA QUE SCLCB004 ACCEDE A DB2 (VIA      *
+//*                       SCLCS033) Y NECESITA ESTAR CONECTADO   *
+//*                       AL SUBSISTEMA DSNP.                     *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20,COND=(4,LT)
+//STEPLIB  DD   DSN=SCL.CRM.LOADLIB,DISP=SHR
+//SCTDRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSNP)
+  RUN PROGRAM(SCLCB004) PLAN(SCLCRM) LIB('SCL.CRM.LOADLIB') -
+      END
+/*
