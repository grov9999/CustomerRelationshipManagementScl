@@ -0,0 +1,24 @@
+//SCLCB003 JOB (ACCTG),'VALIDA SECTORISTA MASIVO',CLASS=B,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* 109812 26/02/12 RPAZ  CREACION - VALIDACION MASIVA DE CODIGOS*
+//*                       DE SECTORISTA CONTRA LA TABLA DB2.      *
+//* 109812 26/02/20 RPAZ  CORRE EL PROGRAMA BAJO IKJEFT01/DSN,   *
+//*                       YA QUE SCLCB003 ACCEDE A DB2 (VIA      *
+//*                       SCLCS031) Y NECESITA ESTAR CONECTADO   *
+//*                       AL SUBSISTEMA DSNP.                     *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20,COND=(4,LT)
+//STEPLIB  DD   DSN=SCL.CRM.LOADLIB,DISP=SHR
+//SCTAIN   DD   DSN=SCL.CRM.SECTORISTA.VALIDAR,DISP=SHR
+//SCTAOUT  DD   DSN=SCL.CRM.SECTORISTA.RESULTADO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=120)
+//SYSOUT   DD   SYSOUT=*
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSNP)
+  RUN PROGRAM(SCLCB003) PLAN(SCLCRM) LIB('SCL.CRM.LOADLIB') -
+      END
+/*
