@@ -0,0 +1,33 @@
+//SCLCB005 JOB (ACCTG),'CARGA SECTORISTA RRHH',CLASS=B,
+//             MSGCLASS=X,NOTIFY=&SYSUID,RESTART=STEP010
+//*--------------------------------------------------------------*
+//* 109812 26/02/17 RPAZ  CREACION - CARGA NOCTURNA DE LA TABLA  *
+//*                       SECTORISTA DESDE EL ARCHIVO DE RRHH/    *
+//*                       TERRITORIOS, CON CHECKPOINT/RESTART.    *
+//*--------------------------------------------------------------*
+//* SCTCKPT USA DISP=MOD: SI NO EXISTE SE CREA VACIO EN LA        *
+//* PRIMERA CORRIDA; SI YA EXISTE (POR UN ABEND ANTERIOR) SE      *
+//* CONSERVA PARA QUE EL PROGRAMA LO LEA Y REANUDE DESDE EL       *
+//* ULTIMO CHECKPOINT CONFIRMADO.  ANTE UN ABEND, REENCOLAR ESTE  *
+//* MISMO JOB (O USAR RESTART=STEP010) CON EL MISMO SCTFEED.      *
+//*--------------------------------------------------------------*
+//* 109812 26/02/20 RPAZ  CORRE EL PROGRAMA BAJO IKJEFT01/DSN,   *
+//*                       YA QUE SCLCB005 ACCEDE DIRECTAMENTE A  *
+//*                       DB2 (INSERT/UPDATE SCT.SECTORISTA) Y   *
+//*                       NECESITA ESTAR CONECTADO AL SUBSISTEMA *
+//*                       DSNP.                                   *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20,COND=(4,LT)
+//STEPLIB  DD   DSN=SCL.CRM.LOADLIB,DISP=SHR
+//SCTFEED  DD   DSN=SCL.CRM.SECTORISTA.RRHHFEED,DISP=SHR
+//SCTCKPT  DD   DSN=SCL.CRM.SECTORISTA.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSNP)
+  RUN PROGRAM(SCLCB005) PLAN(SCLCRM) LIB('SCL.CRM.LOADLIB') -
+      END
+/*
