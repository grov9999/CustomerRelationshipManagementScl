@@ -0,0 +1,16 @@
+************************************************************************
+***   * 109812 26/02/18 RPAZ ASSI HOST VARS TABLA DB2 SCTAUTH          *
+************************************************************************
+      *==============================================================*
+      *  COPY    : SCLTB032  HOST-VARIABLES TABLA DB2 SCTAUTH          *
+      *  TABLA   : SCT.SCTAUTH                                        *
+      *--------------------------------------------------------------*
+      *  COD-USUARIO    CLAVE PRIMARIA, USUARIO CICS AUTORIZADO A     *
+      *                 MANTENER LA TABLA SCT.SECTORISTA.             *
+      *  IND-AUTORIZA   'S' = AUTORIZADO PARA ALTA/CAMBIO/BAJA        *
+      *==============================================================*
+       01  SCLTB032-SCTAUTH.
+           05  SCLTB032-COD-USUARIO       PIC X(08).
+           05  SCLTB032-IND-AUTORIZA      PIC X(01).
+               88  SCLTB032-USUARIO-AUTORIZADO      VALUE 'S'.
+      *==============================================================*
