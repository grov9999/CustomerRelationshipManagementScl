@@ -1,5 +1,11 @@
 ************************************************************************
 ***   * 105743 26/10/21 JMCG ASSI VALIDA/CONSULTA CODIGO DE SECTORISTA *
+***   * 109812 26/02/11 RPAZ ASSI AGREGA SUCURSAL/ESTADO/SUPERVISOR    *
+***   *                     DEL SECTORISTA EN EL FILLER-O              *
+***   * 109812 26/02/14 RPAZ ASSI SEPARA RETU-CODE '21' (INACTIVO) DE  *
+***   *                     '20' (NO EXISTE)                          *
+***   * 109812 26/02/16 RPAZ ASSI AGREGA CONTADOR DE REINTENTOS DB2   *
+***   *                     EN EL FILLER-O                            *
 ************************************************************************
       *==============================================================*
       *  COPY    : SCLCA031  INFORMACION DEL SECTORISTA               *
@@ -10,11 +16,18 @@
       *               -----------------------------------------------*
       *               '10' : SECTORISTA ERRADO (SPACES)              *
       *               '20' : SECTORISTA NO EXISTE EN TABLA-DB2       *
+      *               '21' : SECTORISTA INACTIVO                     *
       *               '30' : COD. SECTORISTA 5 SIN EQUIVALENTE DE 9  *
       *               -----------------------------------------------*
       *               '97' : ERROR EN CICS, LONGITUD COMMAREA        *
       *               '98' : ERROR EN CICS (VER CO-RETU-CICS)        *
       *               '99' : ERROR EN DB2  (VER CO-RETU-DB2)         *
+      *               -----------------------------------------------*
+      *  CT-REINTENTO-O : CANTIDAD DE REINTENTOS DB2 EFECTUADOS ANTE *
+      *               ERRORES TRANSITORIOS (DEADLOCK/TIMEOUT). SI EL *
+      *               RETU-CODE TERMINA EN '99' Y CT-REINTENTO-O ES  *
+      *               IGUAL AL MAXIMO CONFIGURADO, EL ERROR DB2 NO   *
+      *               ERA TRANSITORIO, O LOS REINTENTOS SE AGOTARON. *
       *==============================================================*
        01  SCLCA031-COMMAREA.
       *--------------------------------------------------- 01-20 ----*
@@ -32,6 +45,12 @@
   29           05  SCLCA031-DE-ERROR-O       PIC X(20).
   49           05  SCLCA031-ID-SCTA-O        PIC X(08).
   57           05  SCLCA031-NO-SCTA-O        PIC X(40).
-  97           05  SCLCA031-FILLER-O         PIC X(24).
+  97           05  SCLCA031-CO-SUCU-O        PIC X(04).
+ 101           05  SCLCA031-IN-ESTA-O        PIC X(01).
+               88  SCLCA031-SCTA-ACTIVO-O          VALUE 'A'.
+               88  SCLCA031-SCTA-INACTIVO-O        VALUE 'I'.
+ 102           05  SCLCA031-CO-SCTA-SUPV-O   PIC X(09).
+ 111           05  SCLCA031-CT-REINTENTO-O   PIC 9(02).
+ 113           05  SCLCA031-FILLER-O         PIC X(08).
       *=================================================== 120 ======*
 
\ No newline at end of file
