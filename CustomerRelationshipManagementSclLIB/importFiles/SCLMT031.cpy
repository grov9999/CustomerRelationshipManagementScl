@@ -0,0 +1,55 @@
+************************************************************************
+***   * 109812 26/02/18 RPAZ ASSI MANTENIMIENTO (ALTA/CAMBIO/BAJA)    *
+***   *                     DE SECTORISTA CON AUTORIZACION            *
+***   * 109812 26/02/19 RPAZ ASSI ENSANCHA FUNCION-I A X(06), NO      *
+***   *                     ALCANZABA PARA 'CAMBIO'                   *
+************************************************************************
+      *==============================================================*
+      *  COPY    : SCLMT031  MANTENIMIENTO DEL SECTORISTA             *
+      *  L.REG   : 120                                               *
+      *--------------------------------------------------------------*
+      *  FUNCION-I  : 'ALTA  ' ALTA DE UN SECTORISTA NUEVO            *
+      *               'CAMBIO' MODIFICACION DE UN SECTORISTA EXISTENTE*
+      *               'BAJA  ' BAJA (INACTIVACION) DE UN SECTORISTA   *
+      *  EN CAMBIO Y BAJA SOLO SE REQUIERE CO-SCTA-I; EN ALTA Y       *
+      *  CAMBIO SE USAN ADEMAS NOM-SCTA-I/CO-SUCU-I/IN-ESTA-I/        *
+      *  CO-SCTA-SUPV-I.  CO-USUARIO-I ES EL USUARIO QUE SOLICITA EL  *
+      *  MANTENIMIENTO, Y SE VALIDA CONTRA LA TABLA DE AUTORIZACION   *
+      *  ANTES DE TOCAR SCT.SECTORISTA.                               *
+      *--------------------------------------------------------------*
+      * RETU-CODE  :  '00' : OK                                      *
+      *               '01' :                                         *
+      *               -----------------------------------------------*
+      *               '10' : DATOS DE ENTRADA ERRADOS                *
+      *               '20' : SECTORISTA NO EXISTE (CAMBIO/BAJA)      *
+      *               '21' : SECTORISTA YA EXISTE (ALTA)             *
+      *               '40' : USUARIO NO AUTORIZADO                   *
+      *               -----------------------------------------------*
+      *               '97' : ERROR EN CICS, LONGITUD COMMAREA        *
+      *               '98' : ERROR EN CICS (VER CO-RETU-CICS)        *
+      *               '99' : ERROR EN DB2  (VER CO-RETU-DB2)         *
+      *==============================================================*
+       01  SCLMT031-COMMAREA.
+      *--------------------------------------------------- 01-80 ----*
+   1       03  SCLMT031-DATOS-INPUT.
+   1           05  SCLMT031-FUNCION-I       PIC X(06).
+   7           05  SCLMT031-CO-SCTA-I       PIC X(09).
+               05  SCLMT031-CO-SCTA5-I REDEFINES SCLMT031-CO-SCTA-I.
+   7               10 SCLMT031-CO-SCTA5     PIC X(05).
+  12               10 FILLER                PIC X(04).
+  16           05  SCLMT031-NOM-SCTA-I      PIC X(40).
+  56           05  SCLMT031-CO-SUCU-I       PIC X(04).
+  60           05  SCLMT031-IN-ESTA-I       PIC X(01).
+               88  SCLMT031-SCTA-ACTIVO-I          VALUE 'A'.
+               88  SCLMT031-SCTA-INACTIVO-I        VALUE 'I'.
+  61           05  SCLMT031-CO-SCTA-SUPV-I  PIC X(09).
+  70           05  SCLMT031-CO-USUARIO-I    PIC X(08).
+  78           05  SCLMT031-FILLER-I        PIC X(03).
+      *--------------------------------------------------- 81-120 ---*
+  81       03  SCLMT031-DATOS-OUTPUT.
+  81           05  SCLMT031-CO-RETU-O        PIC X(02).
+  83           05  SCLMT031-CO-RETU-CICS-O   PIC X(02).
+  85           05  SCLMT031-CO-RETU-DB2-O    PIC X(04).
+  89           05  SCLMT031-DE-ERROR-O       PIC X(30).
+ 119           05  SCLMT031-FILLER-O         PIC X(02).
+      *=================================================== 120 ======*
