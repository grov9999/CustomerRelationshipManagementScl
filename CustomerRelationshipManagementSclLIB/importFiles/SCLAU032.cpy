@@ -0,0 +1,37 @@
+************************************************************************
+***   * 109812 26/02/18 RPAZ ASSI REGISTRO DE AUDITORIA SCLCA032       *
+***   * 109812 26/02/19 RPAZ ASSI ENSANCHA FUNCION-I A X(06) PARA      *
+***   *                     COINCIDIR CON SCLMT031                    *
+***   * 109812 26/02/20 RPAZ ASSI AGREGA TASK-NO (EIBTASKN) A LA CLAVE *
+***   *                     PARA QUE DOS INVOCACIONES DESDE LA MISMA   *
+***   *                     TERMINAL EN EL MISMO SEGUNDO NO COLISIONEN *
+************************************************************************
+      *==============================================================*
+      *  COPY    : SCLAU032  AUDITORIA DE INVOCACIONES A SCLCA032    *
+      *  L.REG   : 64                                                *
+      *  ARCHIVO : SCLAUDIT2 (VSAM KSDS, CLAVE = SCLAU032-CLAVE)     *
+      *--------------------------------------------------------------*
+      *  UN REGISTRO POR CADA INVOCACION DE LA TRANSACCION SCLCA032, *
+      *  INDEPENDIENTEMENTE DEL RETU-CODE DEVUELTO.  SE USA UN       *
+      *  ARCHIVO DE AUDITORIA DISTINTO AL DE SCLCA031 (SCLAU031)     *
+      *  PORQUE ESTA TRANSACCION ES DE MANTENIMIENTO (ALTA/CAMBIO/   *
+      *  BAJA, NO SOLO CONSULTA) Y SU CLAVE DE AUDITORIA DEBE        *
+      *  INCLUIR LA FUNCION EJECUTADA Y EL USUARIO AUTORIZANTE,      *
+      *  CAMPOS QUE NO EXISTEN EN EL REGISTRO DE SCLAU031.           *
+      *  SCLAU032-TASK-NO (EIBTASKN) ASEGURA LA UNICIDAD DE LA CLAVE *
+      *  AUN CUANDO FECHA/HORA/TERM-ID SE REPITAN (EIBTIME SOLO      *
+      *  RESUELVE AL SEGUNDO).                                        *
+      *==============================================================*
+       01  SCLAU032-REGISTRO.
+           05  SCLAU032-CLAVE.
+               10  SCLAU032-FECHA           PIC X(08).
+               10  SCLAU032-HORA             PIC X(08).
+               10  SCLAU032-TERM-ID          PIC X(04).
+               10  SCLAU032-TASK-NO          PIC 9(08).
+           05  SCLAU032-USER-ID             PIC X(08).
+           05  SCLAU032-CO-USUARIO-I        PIC X(08).
+           05  SCLAU032-FUNCION-I           PIC X(06).
+           05  SCLAU032-CO-SCTA-I           PIC X(09).
+           05  SCLAU032-CO-RETU-O           PIC X(02).
+           05  FILLER                       PIC X(03).
+      *==============================================================*
