@@ -0,0 +1,22 @@
+************************************************************************
+***   * 109812 26/02/10 RPAZ ASSI INTERFAZ CURSOR CROSSWALK 5-A-9      *
+***   * 109812 26/02/21 RPAZ ASSI AGREGA CW-ERROR (FALLA DURA DE DB2)  *
+************************************************************************
+      *==============================================================*
+      *  COPY    : SCLCW031  INTERFAZ DE SCLCS032 (CURSOR CROSSWALK) *
+      *--------------------------------------------------------------*
+      *  CW-FUNCION : 'OPEN '  ABRE EL CURSOR                        *
+      *               'FETCH'  TRAE LA SIGUIENTE FILA                *
+      *               'CLOSE'  CIERRA EL CURSOR                      *
+      *  CW-EOF     : 'S' NO HAY MAS FILAS (FIN DE CURSOR)            *
+      *  CW-ERROR   : 'S' EL FETCH TERMINO POR UN ERROR DURO DE DB2,  *
+      *               NO POR FIN DE CURSOR; EL LLAMADOR NO DEBE      *
+      *               TRATAR LA CORRIDA COMO COMPLETA.                *
+      *==============================================================*
+       01  SCLCW031-INTERFAZ.
+           05  SCLCW031-FUNCION          PIC X(05).
+           05  SCLCW031-EOF              PIC X(01).
+           05  SCLCW031-ERROR            PIC X(01).
+           05  SCLCW031-COD-SCTA-5       PIC X(05).
+           05  SCLCW031-COD-SCTA-9       PIC X(09).
+      *==============================================================*
