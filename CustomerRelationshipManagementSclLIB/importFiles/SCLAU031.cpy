@@ -0,0 +1,29 @@
+************************************************************************
+***   * 109812 26/02/12 RPAZ ASSI REGISTRO DE AUDITORIA SCLCA031       *
+***   * 109812 26/02/20 RPAZ ASSI AGREGA TASK-NO (EIBTASKN) A LA CLAVE *
+***   *                     PARA QUE DOS INVOCACIONES DESDE LA MISMA   *
+***   *                     TERMINAL EN EL MISMO SEGUNDO NO COLISIONEN *
+************************************************************************
+      *==============================================================*
+      *  COPY    : SCLAU031  AUDITORIA DE INVOCACIONES A SCLCA031    *
+      *  L.REG   : 50                                                *
+      *  ARCHIVO : SCLAUDIT (VSAM KSDS, CLAVE = SCLAU031-CLAVE)      *
+      *--------------------------------------------------------------*
+      *  UN REGISTRO POR CADA INVOCACION DE LA TRANSACCION SCLCA031, *
+      *  INDEPENDIENTEMENTE DEL RETU-CODE DEVUELTO, PARA PODER       *
+      *  INVESTIGAR RECLAMOS DE CALIDAD DE DATOS DESPUES DEL HECHO.  *
+      *  SCLAU031-TASK-NO (EIBTASKN) ASEGURA LA UNICIDAD DE LA CLAVE *
+      *  AUN CUANDO FECHA/HORA/TERM-ID SE REPITAN (EIBTIME SOLO      *
+      *  RESUELVE AL SEGUNDO).                                        *
+      *==============================================================*
+       01  SCLAU031-REGISTRO.
+           05  SCLAU031-CLAVE.
+               10  SCLAU031-FECHA           PIC X(08).
+               10  SCLAU031-HORA             PIC X(08).
+               10  SCLAU031-TERM-ID          PIC X(04).
+               10  SCLAU031-TASK-NO          PIC 9(08).
+           05  SCLAU031-USER-ID             PIC X(08).
+           05  SCLAU031-CO-SCTA-I           PIC X(09).
+           05  SCLAU031-CO-RETU-O           PIC X(02).
+           05  FILLER                       PIC X(03).
+      *==============================================================*
