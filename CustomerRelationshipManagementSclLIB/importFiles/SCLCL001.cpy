@@ -0,0 +1,18 @@
+************************************************************************
+***   * 109812 26/02/09 RPAZ ASSI REGISTRO MAESTRO DE CLIENTES        *
+************************************************************************
+      *==============================================================*
+      *  COPY    : SCLCL001  MAESTRO DE CLIENTES (EXTRACTO)          *
+      *  L.REG   : 80                                                *
+      *--------------------------------------------------------------*
+      *  SOLO SE INCLUYEN LOS CAMPOS QUE NECESITAN LOS PROCESOS DE   *
+      *  CONCILIACION DE SECTORISTA.  EL MAESTRO REAL TIENE MUCHOS   *
+      *  MAS CAMPOS QUE NO SON DE INTERES PARA ESTOS PROGRAMAS.      *
+      *==============================================================*
+       01  SCLCL001-CLIENTE.
+           05  SCLCL001-NO-CLIENTE        PIC X(10).
+           05  SCLCL001-COD-SUCU-CLI      PIC X(04).
+           05  SCLCL001-NOM-CLIENTE       PIC X(40).
+           05  SCLCL001-CO-SCTA-CLI       PIC X(09).
+           05  SCLCL001-FILLER            PIC X(17).
+      *==============================================================*
