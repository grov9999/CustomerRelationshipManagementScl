@@ -0,0 +1,25 @@
+************************************************************************
+***   * 108812 26/02/09 RPAZ ASSI HOST VARS TABLA DB2 SECTORISTA      *
+************************************************************************
+      *==============================================================*
+      *  COPY    : SCLTB031  HOST-VARIABLES TABLA DB2 SECTORISTA      *
+      *  TABLA   : SCT.SECTORISTA                                     *
+      *--------------------------------------------------------------*
+      *  COD-SCTA-9     CLAVE PRIMARIA, CODIGO DE 9 DIGITOS.          *
+      *                 SPACES SI EL REGISTRO ES UN CODIGO LEGADO     *
+      *                 DE 5 DIGITOS SIN MIGRAR (VER RETU-CODE '30'). *
+      *  COD-SCTA-5     CODIGO LEGADO DE 5 DIGITOS (CROSSWALK).       *
+      *                 SPACES SI EL SECTORISTA NUNCA TUVO CODIGO     *
+      *                 DE 5 DIGITOS.                                *
+      *  IND-ESTA-SCTA  'A' = ACTIVO   'I' = INACTIVO                *
+      *==============================================================*
+       01  SCLTB031-SECTORISTA.
+           05  SCLTB031-COD-SCTA-9        PIC X(09).
+           05  SCLTB031-COD-SCTA-5        PIC X(05).
+           05  SCLTB031-NOM-SCTA          PIC X(40).
+           05  SCLTB031-COD-SUCU          PIC X(04).
+           05  SCLTB031-IND-ESTA-SCTA     PIC X(01).
+               88  SCLTB031-SCTA-ACTIVO          VALUE 'A'.
+               88  SCLTB031-SCTA-INACTIVO        VALUE 'I'.
+           05  SCLTB031-COD-SCTA-SUPV     PIC X(09).
+      *==============================================================*
