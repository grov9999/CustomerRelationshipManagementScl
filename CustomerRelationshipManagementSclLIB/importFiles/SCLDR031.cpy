@@ -0,0 +1,26 @@
+************************************************************************
+***   * 109812 26/02/13 RPAZ ASSI INTERFAZ CURSOR DIRECTORIO SECTORISTA*
+***   * 109812 26/02/21 RPAZ ASSI AGREGA DR-ERROR (FALLA DURA DE DB2)  *
+************************************************************************
+      *==============================================================*
+      *  COPY    : SCLDR031  INTERFAZ DE SCLCS033 (CURSOR DIRECTORIO) *
+      *--------------------------------------------------------------*
+      *  DR-FUNCION : 'OPEN '  ABRE EL CURSOR                        *
+      *               'FETCH'  TRAE LA SIGUIENTE FILA                *
+      *               'CLOSE'  CIERRA EL CURSOR                      *
+      *  DR-EOF     : 'S' NO HAY MAS FILAS (FIN DE CURSOR)            *
+      *  DR-ERROR   : 'S' EL FETCH TERMINO POR UN ERROR DURO DE DB2,  *
+      *               NO POR FIN DE CURSOR; EL LLAMADOR NO DEBE      *
+      *               TRATAR LA CORRIDA COMO COMPLETA.                *
+      *  EL CURSOR DEVUELVE LAS FILAS ORDENADAS POR SUCURSAL Y LUEGO *
+      *  POR NOMBRE DEL SECTORISTA.                                   *
+      *==============================================================*
+       01  SCLDR031-INTERFAZ.
+           05  SCLDR031-FUNCION          PIC X(05).
+           05  SCLDR031-EOF              PIC X(01).
+           05  SCLDR031-ERROR            PIC X(01).
+           05  SCLDR031-COD-SCTA-9       PIC X(09).
+           05  SCLDR031-NOM-SCTA         PIC X(40).
+           05  SCLDR031-COD-SUCU         PIC X(04).
+           05  SCLDR031-IND-ESTA-SCTA    PIC X(01).
+      *==============================================================*
